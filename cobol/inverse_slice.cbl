@@ -0,0 +1,59 @@
+       identification division.
+       program-id. InverseSlice.
+      * modification history
+      *   akar-0  new subprogram: returns ITEMS with the [A, B]
+      *           slice (1-based, inclusive) removed, i.e. everything
+      *           outside the slice instead of the slice itself
+      *   akar-0  raise the item-count cap from 30 to 200 and widen
+      *           the length/index fields to 3 digits to match
+      *   akar-0  lower RESULT's minimum occurrence count from 5 to 0
+      *           -- a slice covering the whole input legitimately
+      *           leaves nothing behind, and setting RES-LENGTH below
+      *           its declared minimum was undefined
+      *   akar-0  clamp ITEMS-LENGTH to 200 before it drives the XS
+      *           loop -- nothing stopped a caller passing it above
+      *           the table's real 200-cell capacity
+       data division.
+       local-storage section.
+       01 idx        pic 9(3).
+       01 out-idx    pic 9(3).
+       01 eff-a      pic 9(3).
+       01 eff-b      pic 9(3).
+
+       linkage section.
+       01 items.
+           05 items-length  pic 9(3).
+           05 xs            pic 9(2) occurs 5 to 200 times
+                             depending on items-length.
+       01 a             pic 9(3).
+       01 b             pic 9(3).
+       01 result.
+           05 res-length    pic 9(3).
+           05 res           pic 9(2) occurs 0 to 200 times
+                             depending on res-length.
+
+       procedure division using items a b result.
+           if items-length > 200
+              move 200 to items-length
+           end-if
+
+           move a to eff-a
+           move b to eff-b
+           if eff-a < 1
+              move 1 to eff-a
+           end-if
+           if eff-b > items-length
+              move items-length to eff-b
+           end-if
+
+           move 0 to out-idx
+           perform varying idx from 1 until idx > items-length
+              if idx < eff-a or idx > eff-b
+                 add 1 to out-idx
+                 move xs(idx) to res(out-idx)
+              end-if
+           end-perform
+           move out-idx to res-length
+           goback.
+
+       end program InverseSlice.
