@@ -0,0 +1,79 @@
+       identification division.
+       program-id. iSqrtBatchDriver.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Reads a work file of n values, calls 'iSqrt' for each, and
+      * writes a report of n/x pairs so the daily batch can run as a
+      * single reconciled step instead of one call at a time.
+       environment division.
+       input-output section.
+       file-control.
+           select work-file assign to 'SQRTWORK'
+               organization is line sequential.
+           select result-file assign to 'SQRTRSLT'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  work-file.
+       01  work-record.
+           05 work-n         pic 9(10).
+
+       fd  result-file.
+       01  result-line       pic x(40).
+
+       working-storage section.
+       01  end-of-work         pic x(1).
+           88 no-more-work     value 'Y'.
+       01  n                   pic 9(10).
+       01  x                   pic 9(10).
+       01  n-status            pic x(1).
+       01  n-iters             pic 9(4) comp.
+       01  n-input-status      pic x(1).
+       01  n-disp              pic z(9)9.
+       01  x-disp              pic z(9)9.
+
+       procedure division.
+       0000-mainline.
+           move 'N' to end-of-work
+           open input work-file
+           open output result-file
+
+           perform until no-more-work
+               read work-file
+                   at end move 'Y' to end-of-work
+                   not at end perform 1000-run-one-n
+               end-read
+           end-perform
+
+           close work-file
+           close result-file
+           goback
+           .
+
+       1000-run-one-n.
+           move work-n to n
+
+           call 'iSqrt' using n x n-status n-iters n-input-status
+
+           move n to n-disp
+           move x to x-disp
+           move spaces to result-line
+           if n-status = 'P'
+              string function trim(n-disp) delimited by size
+                     ' ' delimited by size
+                     function trim(x-disp) delimited by size
+                     ' EXACT' delimited by size
+                     into result-line
+           else
+              string function trim(n-disp) delimited by size
+                     ' ' delimited by size
+                     function trim(x-disp) delimited by size
+                     ' ROUNDED' delimited by size
+                     into result-line
+           end-if
+           write result-line
+           .
+
+       end program iSqrtBatchDriver.
