@@ -0,0 +1,51 @@
+       identification division.
+       program-id. GenerateRandomArray.
+      * modification history
+      *   akar-0  new subprogram: promoted out of a kata scratchpad's
+      *           abandoned GENERATE-RANDOM-ARRAY paragraph (which
+      *           relied on the kata harness's SET-RANDOM-SEED, not a
+      *           real subprogram) so it seeds FUNCTION RANDOM itself
+      *           and can be called from any batch job
+      *   akar-0  raise the 30-item cap to 200, matching the rest of
+      *           the array-utility family
+      *   akar-0  clamp MIN-LENGTH/MAX-LENGTH to 200 before they drive
+      *           ARR-LENGTH -- an unclamped MAX-LENGTH above 200
+      *           overflowed XS in the fill loop below
+       data division.
+       local-storage section.
+       01 i          pic 9(3).
+
+       linkage section.
+       01 arr.
+           05 arr-length  pic 9(3).
+           05 xs          pic 9(2) occurs 1 to 200 times
+                           depending on arr-length.
+       01 min-length     pic 9(3).
+       01 max-length     pic 9(3).
+       01 min-val        pic 9(2).
+       01 max-val        pic 9(2).
+       01 seed           pic 9(9).
+
+       procedure division using arr min-length max-length min-val
+               max-val seed.
+           if min-length > 200
+              move 200 to min-length
+           end-if
+           if max-length > 200
+              move 200 to max-length
+           end-if
+           if min-length > max-length
+              move min-length to max-length
+           end-if
+
+           compute arr-length = min-length +
+                   (function random(seed) *
+                    (max-length - min-length + 1))
+
+           perform varying i from 1 until i > arr-length
+              compute xs(i) = min-val +
+                      (function random * (max-val - min-val + 1))
+           end-perform
+           goback.
+
+       end program GenerateRandomArray.
