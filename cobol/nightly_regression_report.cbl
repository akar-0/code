@@ -0,0 +1,130 @@
+       identification division.
+       program-id. NightlyRegressionReport.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Runs each certified utility's own TESTSUITE/TESTCASE-style
+      * regression suite (GcdSelfCheck, iSqrtSelfCheck,
+      * InverseSliceSelfCheck, CompareStringsSelfCheck,
+      * StringFieldDiffSelfCheck) back to back and rolls the pass/fail
+      * counts up into one consolidated report, so a regression in any
+      * certified utility surfaces in one place instead of requiring
+      * someone to run each test program by hand.
+      * modification history
+      *   akar-0  rewritten to call the self-check subprograms directly
+      *           and consolidate their PASS/FAIL counts; the previous
+      *           version only INSPECT ... TALLYING scanned the batch
+      *           drivers' output files for substrings, which is not
+      *           the same thing as running the test suites
+      *   akar-0  added StringFieldDiffSelfCheck to the suite so that
+      *           utility is actually exercised somewhere
+       environment division.
+       input-output section.
+       file-control.
+           select summary-file assign to 'NIGHTLYRPT'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  summary-file.
+       01  summary-line        pic x(80).
+
+       working-storage section.
+       01  suite-name            pic x(24).
+       01  suite-pass-count      pic 9(5) comp.
+       01  suite-fail-count      pic 9(5) comp.
+       01  total-pass-count      pic 9(6) comp.
+       01  total-fail-count      pic 9(6) comp.
+       01  count-disp            pic z(4)9.
+       01  line-ptr              pic 9(3).
+
+       procedure division.
+       0000-mainline.
+           move 0 to total-pass-count
+           move 0 to total-fail-count
+           open output summary-file
+
+           move spaces to summary-line
+           move 'NIGHTLY REGRESSION SUMMARY' to summary-line
+           write summary-line
+
+           move 'GCD'              to suite-name
+           call 'GcdSelfCheck'
+               using suite-pass-count suite-fail-count
+           perform 1000-report-suite
+
+           move 'ISQRT'            to suite-name
+           call 'iSqrtSelfCheck'
+               using suite-pass-count suite-fail-count
+           perform 1000-report-suite
+
+           move 'INVERSE-SLICE'    to suite-name
+           call 'InverseSliceSelfCheck'
+               using suite-pass-count suite-fail-count
+           perform 1000-report-suite
+
+           move 'COMPARE-STRINGS'  to suite-name
+           call 'CompareStringsSelfCheck'
+               using suite-pass-count suite-fail-count
+           perform 1000-report-suite
+
+           move 'STRING-FIELD-DIFF' to suite-name
+           call 'StringFieldDiffSelfCheck'
+               using suite-pass-count suite-fail-count
+           perform 1000-report-suite
+
+           perform 2000-write-totals
+
+           close summary-file
+           goback
+           .
+
+       1000-report-suite.
+           add suite-pass-count to total-pass-count
+           add suite-fail-count to total-fail-count
+
+           move spaces to summary-line
+           move 1 to line-ptr
+           move suite-pass-count to count-disp
+           string function trim(suite-name) delimited by size
+                  ': ' delimited by size
+                  function trim(count-disp) delimited by size
+                  ' PASSED, ' delimited by size
+                  into summary-line
+                  with pointer line-ptr
+           move suite-fail-count to count-disp
+           string function trim(count-disp) delimited by size
+                  ' FAILED' delimited by size
+                  into summary-line
+                  with pointer line-ptr
+           write summary-line
+           .
+
+       2000-write-totals.
+           move spaces to summary-line
+           write summary-line
+
+           move spaces to summary-line
+           move total-pass-count to count-disp
+           string 'TOTAL PASSED: ' delimited by size
+                  function trim(count-disp) delimited by size
+                  into summary-line
+           write summary-line
+
+           move spaces to summary-line
+           move total-fail-count to count-disp
+           string 'TOTAL FAILED: ' delimited by size
+                  function trim(count-disp) delimited by size
+                  into summary-line
+           write summary-line
+
+           move spaces to summary-line
+           if total-fail-count = 0
+              move 'OVERALL RESULT: PASS' to summary-line
+           else
+              move 'OVERALL RESULT: FAIL' to summary-line
+           end-if
+           write summary-line
+           .
+
+       end program NightlyRegressionReport.
