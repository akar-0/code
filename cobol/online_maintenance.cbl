@@ -0,0 +1,193 @@
+       identification division.
+       program-id. OnlineMaintenance.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Simple menu-driven maintenance transaction so an operator can
+      * key in one GCD, iSqrt, or BrainFuckInterpreter request and see
+      * the answer right away, instead of waiting on the next batch
+      * window for a single ad hoc run.
+       data division.
+       working-storage section.
+       01  menu-choice           pic 9(1).
+           88 choice-gcd         value 1.
+           88 choice-isqrt       value 2.
+           88 choice-bf          value 3.
+           88 choice-exit        value 9.
+       01  done-flag             pic x(1).
+           88 all-done           value 'Y'.
+       01  console-operator-id   pic x(8).
+
+       01  a                     pic 9(18).
+       01  b                     pic 9(18).
+       01  gcd-result            pic 9(18).
+       01  gcd-status            pic x(1).
+           88 gcd-zero-input     value 'Z'.
+       01  gcd-audit.
+           copy "job-header.cpy".
+
+       01  n                     pic 9(10).
+       01  x                     pic 9(10).
+       01  sqrt-status           pic x(1).
+           88 perfect-square     value 'P'.
+       01  iter-count            pic 9(4) comp.
+       01  input-status          pic x(1).
+           88 invalid-input      value 'I'.
+
+       01  k                     pic 9(5).
+       01  bf-code-line          pic x(200).
+       01  bf-input-line         pic x(200).
+       01  BF-code.
+           05 code-length        pic 9(5).
+           05 it                 pic x     occurs 0 to 99999 times
+                                           depending on code-length
+                                           indexed by h.
+       01  input-string.
+           05 inp-length         pic 9(5).
+           05 inp                pic x occurs 0 to 30000 times
+                                       depending on inp-length
+                                       indexed by InputIndex.
+       01  output-string.
+           05 ErrorFound         pic a(5).
+           05 ErrorCode          pic 9(2).
+           05 ErrorDetail        pic x(60).
+           05 out-length         pic 9(5).
+           05 out                pic x occurs 0 to 30000 times
+                                       depending on out-length.
+       01  BF-options.
+           05 ckpt-flag          pic x(1).
+           05 ckpt-file-name     pic x(100).
+           05 ckpt-interval      pic 9(9) comp.
+           05 resume-flag        pic x(1).
+           05 max-instr-count    pic 9(9) comp.
+           05 trace-flag         pic x(1).
+           05 trace-file-name    pic x(100).
+           05 max-cells          pic 9(6).
+           05 tape-select        pic 9(1).
+           05 eof-mode           pic x(1).
+           05 eof-cell-value     pic 9(3).
+       01  BF-stats.
+           05 stat-max-cell      pic 9(6).
+           05 stat-instr-count   pic 9(9).
+           05 stat-prog-length   pic 9(6).
+           05 stat-out-length    pic 9(5).
+
+       01  a-disp                pic z(17)9.
+       01  b-disp                pic z(17)9.
+       01  result-disp           pic z(17)9.
+       01  n-disp                pic z(9)9.
+       01  x-disp                pic z(9)9.
+       01  out-disp              pic x(2000).
+
+       procedure division.
+       0000-mainline.
+           move 'N' to done-flag
+           display 'ONLINE MAINTENANCE TRANSACTION' upon console
+           display 'Operator ID: ' upon console
+           accept console-operator-id from console
+
+           perform until all-done
+               perform 1000-show-menu
+               evaluate true
+                   when choice-gcd   perform 2000-run-gcd
+                   when choice-isqrt perform 3000-run-isqrt
+                   when choice-bf    perform 4000-run-bf
+                   when choice-exit  move 'Y' to done-flag
+                   when other
+                       display 'Unrecognized choice' upon console
+               end-evaluate
+           end-perform
+
+           goback
+           .
+
+       1000-show-menu.
+           display ' ' upon console
+           display '1 = GCD   2 = iSqrt   3 = BrainFuck   9 = Exit'
+               upon console
+           display 'Choice: ' upon console
+           accept menu-choice from console
+           .
+
+       2000-run-gcd.
+           display 'A: ' upon console
+           accept a-disp from console
+           move a-disp to a
+           display 'B: ' upon console
+           accept b-disp from console
+           move b-disp to b
+
+           move 'Y' to audit-flag
+           move 'ONLNAUDT' to audit-file-name
+           move 'ONLNMAIN' to audit-job-name
+           move 'ONLNMAIN01' to job-id of gcd-audit
+           move function current-date(1:8) to run-date of gcd-audit
+           move console-operator-id to operator-id of gcd-audit
+
+           call 'gcd' using a b gcd-result gcd-status gcd-audit
+
+           if gcd-zero-input
+              display 'GCD rejected: zero operand' upon console
+           else
+              move gcd-result to result-disp
+              display 'GCD = ' function trim(result-disp) upon console
+           end-if
+           .
+
+       3000-run-isqrt.
+           display 'N: ' upon console
+           accept n-disp from console
+           move n-disp to n
+
+           call 'iSqrt' using n x sqrt-status iter-count input-status
+
+           if invalid-input
+              display 'iSqrt rejected: N is not numeric' upon console
+           else
+              move x to x-disp
+              display 'iSqrt = ' function trim(x-disp) upon console
+              if perfect-square
+                 display '(exact)' upon console
+              else
+                 display '(rounded down)' upon console
+              end-if
+           end-if
+           .
+
+       4000-run-bf.
+           display 'Program: ' upon console
+           accept bf-code-line from console
+           move function length(function trim(bf-code-line))
+               to code-length
+           perform varying k from 1 until k > code-length
+               move bf-code-line(k:1) to it(k)
+           end-perform
+
+           display 'Input: ' upon console
+           accept bf-input-line from console
+           move function length(function trim(bf-input-line))
+               to inp-length
+           perform varying k from 1 until k > inp-length
+               move bf-input-line(k:1) to inp(k)
+           end-perform
+
+           initialize output-string, BF-options, BF-stats
+           move 'V' to eof-mode
+           move 1000000 to max-instr-count
+
+           call 'BrainFuckInterpreter' using BF-code input-string
+               output-string BF-options BF-stats
+
+           if ErrorFound = 'Error'
+              display 'BF error ' ErrorCode ': ' ErrorDetail
+                  upon console
+           else
+              move spaces to out-disp
+              perform varying k from 1 until k > out-length
+                  move out(k) to out-disp(k:1)
+              end-perform
+              display 'Output: ' function trim(out-disp) upon console
+           end-if
+           .
+
+       end program OnlineMaintenance.
