@@ -0,0 +1,25 @@
+       identification division.
+       program-id. ConvertCharOrd.
+      * modification history
+      *   akar-0  new subprogram: wraps FUNCTION ORD/FUNCTION CHAR to
+      *           convert a single character to its (0-based) ASCII
+      *           code and back, since GnuCOBOL's ORD/CHAR are 1-based
+      *           on the collating sequence and callers keep tripping
+      *           on the off-by-one
+       data division.
+       linkage section.
+       01 conv-mode     pic x(1).
+           88 char-to-ord   value 'O'.
+           88 ord-to-char   value 'C'.
+       01 char-value    pic x(1).
+       01 ord-value     pic 9(3).
+
+       procedure division using conv-mode char-value ord-value.
+           if char-to-ord
+              compute ord-value = function ord(char-value) - 1
+           else
+              move function char(ord-value + 1) to char-value
+           end-if
+           goback.
+
+       end program ConvertCharOrd.
