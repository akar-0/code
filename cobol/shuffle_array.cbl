@@ -0,0 +1,37 @@
+       identification division.
+       program-id. ShuffleArray.
+      * modification history
+      *   akar-0  new subprogram: promoted out of a kata scratchpad's
+      *           abandoned SHUFFLE-ARRAY paragraph (a Fisher-Yates
+      *           shuffle), seeded here so it can run outside the kata
+      *           test harness
+      *   akar-0  raise the 30-item cap to 200, matching the rest of
+      *           the array-utility family
+       data division.
+       local-storage section.
+       01 c          pic 9(3).
+       01 i          pic 9(3).
+       01 tmp        pic 9(2).
+       01 discard    pic 9(5).
+
+       linkage section.
+       01 arr.
+           05 arr-length  pic 9(3).
+           05 xs          pic 9(2) occurs 1 to 200 times
+                           depending on arr-length.
+       01 seed           pic 9(9).
+
+       procedure division using arr seed.
+           move function random(seed) to discard
+
+           compute c = arr-length + 1
+           perform until c = 1
+              subtract 1 from c
+              compute i = 1 + (function random * c)
+              move xs(c) to tmp
+              move xs(i) to xs(c)
+              move tmp to xs(i)
+           end-perform
+           goback.
+
+       end program ShuffleArray.
