@@ -3,8 +3,40 @@
        author. akar-0.
        date-written.  12/31/2021.
        date-compiled. 12/31/2021.
+      * modification history
+      *   akar-0  restart file so a long-running script can be
+      *           checkpointed and resumed instead of rerun from the top
+      *   akar-0  ASSIGN TO DYNAMIC on the checkpoint/trace files so the
+      *           caller-supplied file name is actually honored at run
+      *           time under -std=ibm, instead of being treated as a
+      *           fixed external name taken from the identifier itself
+       environment division.
+       input-output section.
+       file-control.
+           select ckpt-file assign to dynamic ckpt-file-name
+               organization is sequential.
+           select trace-file assign to dynamic trace-file-name
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  ckpt-file.
+       01  ckpt-record.
+           05 ckpt-prog-index   pic 9(6).
+           05 ckpt-cell-index   pic 9(6).
+           05 ckpt-tape-size    pic 9(6).
+           05 ckpt-max-cell     pic 9(6).
+           05 ckpt-instr-count  pic 9(9).
+           05 ckpt-cells        pic 9(3) occurs 1 to 500000 times
+                                         depending on ckpt-tape-size.
+
+       fd  trace-file.
+       01  trace-line          pic x(100).
+
        working-storage section.
+       01  trace-prog-disp     pic z(5)9.
+       01  trace-cell-disp     pic z(5)9.
+       01  trace-val-disp      pic z(2)9.
       * Will store the sanitized BF code
        01  prgrm.
            05  prog-length      pic 9(6).
@@ -12,30 +44,80 @@
                07  prog        pic x   occurs 0 to 800000 times
                                        depending on prog-length
                                        indexed by ProgIndex.
+      * Up to 3 independent named tapes so scripts don't collide by
+      * having to manually partition a single shared tape
        01  array.
-           05  xs              pic 9(3) occurs 30000 times
+           05  cell-tape       occurs 3 times indexed by TapeIndex.
+               07  xs          pic 9(3) occurs 1 to 500000 times
+                                        depending on tape-size
                                         indexed by CellIndex.
+       01 tape-size            pic 9(6).
        01 unmatched            pic 9(6).
-      
+       01 ck                   pic 9(6).
+       01 instr-since-ckpt     pic 9(9) comp.
+       01 instr-count          pic 9(9) comp.
+
        linkage section.
        01  BF-code.
            05 code-length     pic 9(5).
-           05 it              pic x     occurs 0 to 99999 times 
+           05 it              pic x     occurs 0 to 99999 times
                                         depending on code-length
                                         indexed by h.
        01  input-string.
            05 inp-length      pic 9(5).
-           05 inp             pic x occurs 0 to 30000 times 
+           05 inp             pic x occurs 0 to 30000 times
                                     depending on inp-length
                                     indexed by InputIndex.
        01  output-string.
            05 ErrorFound      pic a(5).
               88 error-found  value 'Error' when set to false 'Ok'.
+           05 ErrorCode       pic 9(2).
+              88 error-none            value 0.
+              88 error-unmatched-open  value 1.
+              88 error-unmatched-close value 2.
+              88 error-cell-range      value 3.
+              88 error-step-limit      value 4.
+              88 error-input-exhausted value 5.
+              88 error-checkpoint-missing value 8.
+              88 error-invalid-program value 9.
+              88 error-invalid-options value 6.
+           05 ErrorDetail     pic x(60).
            05 out-length      pic 9(5).
-           05 out             pic x occurs 0 to 30000 times 
+           05 out             pic x occurs 0 to 30000 times
                                     depending on out-length.
-      
-       procedure division using BF-code input-string output-string.
+       01  BF-options.
+      *    restart support: periodic checkpoint of ProgIndex/CellIndex/xs
+           05 ckpt-flag         pic x(1).
+              88 ckpt-requested value 'Y'.
+           05 ckpt-file-name    pic x(100).
+           05 ckpt-interval     pic 9(9) comp.
+           05 resume-flag       pic x(1).
+              88 resume-requested value 'Y'.
+      *    step-limit governor: caps the main fetch/execute cycle so a
+      *    bracket-matched infinite loop doesn't hang the batch window
+           05 max-instr-count   pic 9(9) comp.
+      *    execution trace: one line per instruction executed
+           05 trace-flag        pic x(1).
+              88 trace-requested value 'Y'.
+           05 trace-file-name   pic x(100).
+      *    cell tape size; 0 means "use the 30000-cell default"
+           05 max-cells         pic 9(6).
+      *    which of the named tapes this run works on; 0 means tape 1
+           05 tape-select       pic 9(1).
+      *    what a ',' does once the input stream is exhausted
+           05 eof-mode          pic x(1).
+              88 eof-mode-error value 'E'.
+              88 eof-mode-value value 'V'.
+           05 eof-cell-value    pic 9(3).
+       01  BF-stats.
+      *    per-run capacity/usage figures for batch capacity planning
+           05 stat-max-cell     pic 9(6).
+           05 stat-instr-count  pic 9(9).
+           05 stat-prog-length  pic 9(6).
+           05 stat-out-length   pic 9(5).
+
+       procedure division using BF-code input-string output-string
+                                 BF-options BF-stats.
                                                                                 
       **********************************************************            
       *                     Brainfuck Interpreter              *                        
@@ -47,10 +129,47 @@
       
       
           set error-found to false
+          set error-none to true
+          if max-cells > 0
+              move max-cells to tape-size
+          else
+              move 30000 to tape-size
+          end-if
+          if tape-select > 0
+              move tape-select to TapeIndex
+          else
+              move 1 to TapeIndex
+          end-if
+
+      *   reject an out-of-range tape size/selector before it is used
+      *   to size or subscript the cell table
+          if tape-size > 500000 or TapeIndex > 3
+              set error-found to true
+              set error-invalid-options to true
+              move spaces to ErrorDetail
+              if tape-size > 500000
+                  move 'max-cells exceeds tape capacity (500000)'
+                       to ErrorDetail
+              else
+                  move 'tape-select exceeds number of named tapes (3)'
+                       to ErrorDetail
+              end-if
+              move 0 to out-length
+              move 0 to stat-max-cell
+              move 0 to stat-instr-count
+              move 0 to stat-prog-length
+              move 0 to stat-out-length
+              goback
+          end-if
+
           initialize prgrm, array, output-string
+          move spaces to ErrorDetail
           move 0 to out-length, InputIndex, prog-length
           move 1 to ProgIndex, CellIndex
-      
+          move 0 to instr-since-ckpt
+          move 0 to instr-count
+          move 1 to stat-max-cell
+
       * write sanitized BF code to `prog`
           perform varying h from 1 until h > code-length
               evaluate it(h)
@@ -66,7 +185,16 @@
                       move it(h) to prog(prog-length)
             end-evaluate
           end-perform
-      
+
+      *   resume from the last checkpoint instead of starting at the top
+          if trace-requested
+              open output trace-file
+          end-if
+
+          if resume-requested
+              perform load-checkpoint
+          end-if
+
           perform until ProgIndex > prog-length
               evaluate prog(ProgIndex)
               when '.'     perform write-to-output
@@ -79,43 +207,144 @@
               when ']'     perform skip-backward
       *       This should never happen since the code has been sanitized in the previous step
               when other   display 'INVALID PROGRAM'
+                           set error-invalid-program to true
+                           move 'Unsanitized instruction in program'
+                                to ErrorDetail
                            perform crash
               end-evaluate
+              if trace-requested
+                  perform write-trace-line
+              end-if
               add 1 to ProgIndex
+              add 1 to instr-count
+              if max-instr-count > 0 and instr-count > max-instr-count
+                  display 'Step limit exceeded'
+                  set error-step-limit to true
+                  move 'Step limit exceeded' to ErrorDetail
+                  perform crash
+              end-if
+              if ckpt-requested
+                  add 1 to instr-since-ckpt
+                  if instr-since-ckpt >= ckpt-interval
+                      perform write-checkpoint
+                      move 0 to instr-since-ckpt
+                  end-if
+              end-if
           end-perform
-      
+
+          if trace-requested
+              close trace-file
+          end-if
+
+          perform fill-stats.
+
           goback.
+
+          fill-stats.
+              move instr-count   to stat-instr-count
+              move prog-length   to stat-prog-length
+              move out-length    to stat-out-length
+              .
+
+          write-trace-line.
+      *       one line per instruction executed: ProgIndex, the
+      *       instruction, and the CellIndex/xs value it acted on
+              move ProgIndex to trace-prog-disp
+              move CellIndex to trace-cell-disp
+              move xs(TapeIndex, CellIndex) to trace-val-disp
+              string 'PROG=' function trim(trace-prog-disp)
+                     ' OP=' prog(ProgIndex)
+                     ' CELL=' function trim(trace-cell-disp)
+                     ' VAL=' function trim(trace-val-disp)
+                     into trace-line
+              write trace-line
+              .
+
+          write-checkpoint.
+      *       snapshot ProgIndex, CellIndex and the full cell tape so this
+      *       run can be resumed later instead of rerun from the top
+              move ProgIndex to ckpt-prog-index
+              move CellIndex to ckpt-cell-index
+              move tape-size to ckpt-tape-size
+              move stat-max-cell to ckpt-max-cell
+              move instr-count to ckpt-instr-count
+              perform varying ck from 1 until ck > tape-size
+                  move xs(TapeIndex, ck) to ckpt-cells(ck)
+              end-perform
+              open output ckpt-file
+              write ckpt-record
+              close ckpt-file
+              .
+
+          load-checkpoint.
+              open input ckpt-file
+              read ckpt-file
+                  at end
+                      display 'No checkpoint found to resume from'
+                      set error-checkpoint-missing to true
+                      move 'No checkpoint record to resume from'
+                           to ErrorDetail
+                      perform crash
+              end-read
+              move ckpt-prog-index to ProgIndex
+              move ckpt-tape-size to tape-size
+              move ckpt-cell-index to CellIndex
+              move ckpt-max-cell to stat-max-cell
+              move ckpt-instr-count to instr-count
+              perform varying ck from 1 until ck > tape-size
+                  move ckpt-cells(ck) to xs(TapeIndex, ck)
+              end-perform
+              close ckpt-file
+              .
           
           write-to-output.
-      *       Print the ASCII value at the current cell
-              if xs(CellIndex) <> 0
-                  add 1 to out-length
-                  move function char(xs(CellIndex) + 1)
-                       to out(out-length)
-              end-if
+      *       Print the ASCII value at the current cell, including a
+      *       zero byte -- some feeds use ASCII NUL as a delimiter
+              add 1 to out-length
+              move function char(xs(TapeIndex, CellIndex) + 1)
+                   to out(out-length)
               .
 
           copy-to-cell.
       *        Read one character of input into the current cell
               add 1 to InputIndex
-              compute xs(CellIndex) = function ord(inp(InputIndex)) - 1
+              if InputIndex > inp-length
+                  if eof-mode-error
+                      set error-input-exhausted to true
+                      move 'Input stream exhausted' to ErrorDetail
+                      perform crash
+                  else
+                      move eof-cell-value to xs(TapeIndex, CellIndex)
+                  end-if
+              else
+                  compute xs(TapeIndex, CellIndex) =
+                          function ord(inp(InputIndex)) - 1
+              end-if
               .
       
           increment-cell.
       *      Increment the value at the current cell by 1.  If value exceeds 255 then loop back to 0
-              move function rem(xs(CellIndex) + 1, 256) to xs(CellIndex)
+              move function rem(xs(TapeIndex, CellIndex) + 1, 256)
+                   to xs(TapeIndex, CellIndex)
               .
       
           decrement-cell.
       *      Decrement the value at the current cell by 1.  If value is inferior to 0 then loop back to 255
-              move function mod(xs(CellIndex) - 1, 256) to xs(CellIndex)
+              move function mod(xs(TapeIndex, CellIndex) - 1, 256)
+                   to xs(TapeIndex, CellIndex)
               .
       
           point-to-next-cell.
               add 1 to CellIndex
-      *       If the index of the cell is above 30000, stop the program and return an error
-              if CellIndex > 30000
-                  display 'Cell out of range (> 30000)'
+              if CellIndex > stat-max-cell
+                  move CellIndex to stat-max-cell
+              end-if
+      *       If the index of the cell is above the tape size, stop the program and return an error
+              if CellIndex > tape-size
+                  display 'Cell out of range (> tape size)'
+                  set error-cell-range to true
+                  move 'Cell index out of range (> tape size)'
+                       to ErrorDetail
                   perform crash
               end-if
               .
@@ -125,12 +354,15 @@
       *       if the index is below 1, stop the program and return an error
               if CellIndex < 1
                   display 'Cell out of range (< 1)'
+                  set error-cell-range to true
+                  move 'Cell index out of range (< 1)'
+                       to ErrorDetail
                   perform crash
               end-if
               .
       
             skip-forward.
-              if xs(CellIndex) = 0
+              if xs(TapeIndex, CellIndex) = 0
       *           Unmatched bracket found.  Skip forwards in the BF program until the matching (closing) bracket is found
                   move 1 to unmatched
                   perform until unmatched = 0
@@ -139,6 +371,8 @@
       *               If index is out of bounds, stop the interpreter and return an error
                       if ProgIndex > prog-length
                           display 'Unmatched bracket "["'
+                          set error-unmatched-open to true
+                          move 'Unmatched bracket "["' to ErrorDetail
                           perform crash
                       end-if
                       evaluate prog(ProgIndex)
@@ -153,7 +387,7 @@
               .
       
             skip-backward.
-              if xs(CellIndex) <> 0
+              if xs(TapeIndex, CellIndex) <> 0
       *          Unmatched ending bracket found.  Read backwards in the BF program to find its matching opening bracket
                   move 1 to unmatched
                   perform until unmatched = 0
@@ -162,6 +396,8 @@
       *               If index is out of bounds, stop the interpreter and return an error
                       if ProgIndex < 1
                           display 'Unmatched bracket "]"'
+                          set error-unmatched-close to true
+                          move 'Unmatched bracket "]"' to ErrorDetail
                           perform crash
                       end-if
                       evaluate prog(ProgIndex)
@@ -177,6 +413,10 @@
       
             crash.
               set error-found to true
+              if trace-requested
+                  close trace-file
+              end-if
+              perform fill-stats
               goback
               .
       
