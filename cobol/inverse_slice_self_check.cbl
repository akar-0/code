@@ -0,0 +1,84 @@
+       identification division.
+       program-id. InverseSliceSelfCheck.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Spot-checks 'InverseSlice' against the shared sample table from
+      * array-redefines.cpy, using the shared assert-true/assert-false
+      * copybook, so this doesn't need its own ad hoc test data or
+      * pass/fail counters.
+      * modification history
+      *   akar-0  return the pass/fail counts via LINKAGE so the
+      *           nightly regression report can call this as one of
+      *           its consolidated test suites
+      *   akar-0  lower RESULT's minimum occurrence count from 5 to 0
+      *           to match InverseSlice -- this check's second case
+      *           expects RES-LENGTH = 0
+       data division.
+       working-storage section.
+       copy "array-redefines.cpy".
+       copy "assert-data.cpy".
+
+       01  items.
+           05 items-length  pic 9(3).
+           05 xs            pic 9(2) occurs 5 to 200 times
+                             depending on items-length.
+       01  a                pic 9(3).
+       01  b                pic 9(3).
+       01  result.
+           05 res-length    pic 9(3).
+           05 res           pic 9(2) occurs 0 to 200 times
+                             depending on res-length.
+
+       01  k                pic 9(3).
+       01  expected-length  pic 9(3).
+       01  len-disp         pic z(2)9.
+
+       linkage section.
+       01  check-pass-count pic 9(5) comp.
+       01  check-fail-count pic 9(5) comp.
+
+       procedure division using check-pass-count check-fail-count.
+       0000-mainline.
+      *    load the shared sample table into ITEMS
+           move sample-count to items-length
+           perform varying k from 1 until k > sample-count
+               move sample-item(k) to xs(k)
+           end-perform
+
+           move 4 to a
+           move 7 to b
+           move sample-count to expected-length
+           subtract 4 from expected-length
+           perform 1000-check-slice
+
+           move 1 to a
+           move sample-count to b
+           move 0 to expected-length
+           perform 1000-check-slice
+
+           display 'PASS COUNT ' assert-pass-count
+           display 'FAIL COUNT ' assert-fail-count
+           move assert-pass-count to check-pass-count
+           move assert-fail-count to check-fail-count
+           goback
+           .
+
+       1000-check-slice.
+           call 'InverseSlice' using items a b result
+
+           if res-length = expected-length
+              perform assert-true
+           else
+              move res-length to len-disp
+              move spaces to assertion-message
+              string 'InverseSlice length ' delimited by size
+                     function trim(len-disp) delimited by size
+                     into assertion-message
+              perform assert-false
+           end-if
+           .
+
+       copy "assert-check.cpy".
+
+       end program InverseSliceSelfCheck.
