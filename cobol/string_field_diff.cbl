@@ -0,0 +1,72 @@
+       identification division.
+       program-id. StringFieldDiff.
+      * modification history
+      *   akar-0  new subprogram: field-level diff of two character
+      *           arrays, promoted out of a kata scratchpad's generic
+      *           string-transform stub (which had no diff logic of
+      *           its own, only a length/content assertion)
+      *   akar-0  raise the string-length cap from 20 to 200 and widen
+      *           the length/position fields to 3 digits to match
+      *   akar-0  clamp S1-LEN/S2-LEN to 200 before they drive
+      *           COMMON-LEN -- nothing stopped a caller passing
+      *           either length above the tables' real 200-char
+      *           capacity
+      *   akar-0  added StringFieldDiffSelfCheck so this subprogram is
+      *           actually exercised instead of shipping uncalled
+       data division.
+       local-storage section.
+       01 common-len   pic 9(3).
+       01 i            pic 9(3).
+
+       linkage section.
+       01 s1.
+           05 s1-len      pic 9(3).
+           05 s1-char     pic x occurs 0 to 200 times
+                           depending on s1-len.
+       01 s2.
+           05 s2-len      pic 9(3).
+           05 s2-char     pic x occurs 0 to 200 times
+                           depending on s2-len.
+       01 diff-report.
+           05 length-status  pic x(1).
+              88 lengths-match   value 'Y'.
+              88 lengths-differ  value 'N'.
+           05 diff-count     pic 9(3).
+           05 diff-entry occurs 0 to 200 times
+                          depending on diff-count.
+              10 diff-pos    pic 9(3).
+              10 diff-c1     pic x.
+              10 diff-c2     pic x.
+
+       procedure division using s1 s2 diff-report.
+           if s1-len > 200
+              move 200 to s1-len
+           end-if
+           if s2-len > 200
+              move 200 to s2-len
+           end-if
+
+           if s1-len = s2-len
+              set lengths-match to true
+              move s1-len to common-len
+           else
+              set lengths-differ to true
+              if s1-len < s2-len
+                 move s1-len to common-len
+              else
+                 move s2-len to common-len
+              end-if
+           end-if
+
+           move 0 to diff-count
+           perform varying i from 1 until i > common-len
+              if s1-char(i) <> s2-char(i)
+                 add 1 to diff-count
+                 move i         to diff-pos(diff-count)
+                 move s1-char(i) to diff-c1(diff-count)
+                 move s2-char(i) to diff-c2(diff-count)
+              end-if
+           end-perform
+           goback.
+
+       end program StringFieldDiff.
