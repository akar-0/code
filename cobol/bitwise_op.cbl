@@ -0,0 +1,39 @@
+       identification division.
+       program-id. BitwiseOp.
+      * modification history
+      *   akar-0  new subprogram: thin wrapper around the runtime's
+      *           CBL_AND/CBL_OR/CBL_XOR/CBL_NOT routines so callers
+      *           pick an operation with a mode flag instead of coding
+      *           the CBL_ call names themselves
+       data division.
+       linkage section.
+       01 operand-a      pic x(4).
+       01 operand-b      pic x(4).
+       01 op-length      pic 9(4) comp.
+       01 op-mode        pic x(1).
+           88 op-and         value 'A'.
+           88 op-or          value 'O'.
+           88 op-xor         value 'X'.
+           88 op-not         value 'N'.
+       01 result-bytes   pic x(4).
+
+       procedure division using operand-a operand-b op-length op-mode
+               result-bytes.
+           move operand-a to result-bytes
+           evaluate true
+              when op-and
+                 call 'CBL_AND' using result-bytes operand-b
+                     by value op-length
+              when op-or
+                 call 'CBL_OR' using result-bytes operand-b
+                     by value op-length
+              when op-xor
+                 call 'CBL_XOR' using result-bytes operand-b
+                     by value op-length
+              when op-not
+                 call 'CBL_NOT' using result-bytes
+                     by value op-length
+           end-evaluate
+           goback.
+
+       end program BitwiseOp.
