@@ -0,0 +1,78 @@
+       identification division.
+       program-id. iSqrtSelfCheck.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Spot-checks 'iSqrt' against a handful of known values using the
+      * shared assert-true/assert-false copybook, so a quick sanity
+      * check doesn't need its own ad hoc pass/fail counters.
+      * modification history
+      *   akar-0  return the pass/fail counts via LINKAGE so the
+      *           nightly regression report can call this as one of
+      *           its consolidated test suites
+       data division.
+       working-storage section.
+       copy "assert-data.cpy".
+
+       01  n                   pic 9(10).
+       01  x                   pic 9(10).
+       01  expected-x          pic 9(10).
+       01  n-status            pic x(1).
+       01  n-iters             pic 9(4) comp.
+       01  n-input-status      pic x(1).
+       01  n-disp              pic z(9)9.
+       01  x-disp              pic z(9)9.
+       01  expected-x-disp     pic z(9)9.
+
+       linkage section.
+       01  check-pass-count    pic 9(5) comp.
+       01  check-fail-count    pic 9(5) comp.
+
+       procedure division using check-pass-count check-fail-count.
+       0000-mainline.
+           move 0   to n
+           move 0   to expected-x
+           perform 1000-check-value
+
+           move 4   to n
+           move 2   to expected-x
+           perform 1000-check-value
+
+           move 10  to n
+           move 3   to expected-x
+           perform 1000-check-value
+
+           move 100 to n
+           move 10  to expected-x
+           perform 1000-check-value
+
+           display 'PASS COUNT ' assert-pass-count
+           display 'FAIL COUNT ' assert-fail-count
+           move assert-pass-count to check-pass-count
+           move assert-fail-count to check-fail-count
+           goback
+           .
+
+       1000-check-value.
+           call 'iSqrt' using n x n-status n-iters n-input-status
+           move n to n-disp
+           if x = expected-x
+              perform assert-true
+           else
+              move x          to x-disp
+              move expected-x to expected-x-disp
+              move spaces to assertion-message
+              string 'iSqrt(' delimited by size
+                     function trim(n-disp) delimited by size
+                     ') = ' delimited by size
+                     function trim(x-disp) delimited by size
+                     ', expected ' delimited by size
+                     function trim(expected-x-disp) delimited by size
+                     into assertion-message
+              perform assert-false
+           end-if
+           .
+
+       copy "assert-check.cpy".
+
+       end program iSqrtSelfCheck.
