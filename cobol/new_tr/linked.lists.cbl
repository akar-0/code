@@ -81,6 +81,7 @@
            set rightNode to nodeRight
            set LeftNode to nodeLeft
            free head
+           set head to null
            call 'FreeBinaryTree' using leftNode
            call 'FreeBinaryTree' using RightNode
             .
@@ -115,5 +116,489 @@
            call 'DisplayTree' using by content nodeLeft.
       
        end program DisplayTree.
-      
-      
+
+      * serialize a tree to a sequential file so it can be reloaded in
+      * a later run instead of being rebuilt from scratch every time;
+      * call with TREE-POS = SPACES for the top-level (root) call --
+      * that is what tells this recursive walk to open/close the file,
+      * since every deeper call's TREE-POS always starts with L or R
+       identification division.
+       program-id. SerializeTree recursive.
+
+       environment division.
+       input-output section.
+       file-control.
+           select tree-file assign to dynamic tree-file-name
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  tree-file.
+       01  tree-record.
+      *    wide enough for one L/R character per level up to DEPTH's
+      *    9(2) max in MakeBalancedTree
+           05 rec-tree-pos    pic x(99).
+           05 rec-val         pic 9(2).
+
+       local-storage section.
+       01  left-tree-pos   pic x(99).
+       01  right-tree-pos  pic x(99).
+       01  is-root-call    pic x(1).
+
+       linkage section.
+       01  node based.
+           05 val        pic 9(2).
+           05 nodeLeft   usage pointer.
+           05 nodeRight  usage pointer.
+       01  head           usage pointer.
+       01  tree-file-name pic x(100).
+       01  tree-pos       pic x(99).
+
+       procedure division using head tree-file-name tree-pos.
+           if tree-pos = spaces
+              move 'Y' to is-root-call
+              open output tree-file
+           else
+              move 'N' to is-root-call
+           end-if
+
+           if head not = null
+              set address of node to head
+              move spaces to tree-record
+              move tree-pos to rec-tree-pos
+              move val      to rec-val
+              write tree-record
+
+              move spaces to left-tree-pos
+              move spaces to right-tree-pos
+              string function trim(tree-pos) delimited by size
+                     'L' delimited by size
+                     into left-tree-pos
+              string function trim(tree-pos) delimited by size
+                     'R' delimited by size
+                     into right-tree-pos
+
+              call 'SerializeTree' using by content nodeLeft
+                  tree-file-name left-tree-pos
+              call 'SerializeTree' using by content nodeRight
+                  tree-file-name right-tree-pos
+           end-if
+
+           if is-root-call = 'Y'
+              close tree-file
+           end-if
+           goback.
+
+       end program SerializeTree.
+
+      * rebuild a tree previously written by SerializeTree; each
+      * record's POSITION is the L/R path from the root, so records
+      * are always read parent-before-child (the same order they were
+      * written in)
+       identification division.
+       program-id. LoadTree.
+
+       environment division.
+       input-output section.
+       file-control.
+           select tree-file assign to dynamic tree-file-name
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  tree-file.
+       01  tree-record.
+           05 rec-tree-pos    pic x(99).
+           05 rec-val         pic 9(2).
+
+       working-storage section.
+       01  end-of-tree    pic x(1).
+           88 no-more-nodes  value 'Y'.
+
+       linkage section.
+       01  head           usage pointer.
+       01  tree-file-name pic x(100).
+
+       procedure division using head tree-file-name.
+           set head to null
+           move 'N' to end-of-tree
+           open input tree-file
+
+           perform until no-more-nodes
+               read tree-file
+                   at end move 'Y' to end-of-tree
+                   not at end call 'LoadNode' using head
+                       rec-tree-pos rec-val
+               end-read
+           end-perform
+
+           close tree-file
+           goback.
+
+       end program LoadTree.
+
+      * places one (tree-pos, val) record into the tree rooted at
+      * HEAD, allocating the new leaf node along the way
+       identification division.
+       program-id. LoadNode.
+
+       data division.
+       local-storage section.
+       01  pos-length   pic 9(2).
+       01  i            pic 9(2).
+       01  dir          pic x(1).
+       01  walk-ptr       usage pointer.
+
+       linkage section.
+       01  node based.
+           05 val        pic 9(2).
+           05 nodeLeft   usage pointer.
+           05 nodeRight  usage pointer.
+       01  child based.
+           05 child-val    pic 9(2).
+           05 child-left   usage pointer.
+           05 child-right  usage pointer.
+       01  head         usage pointer.
+       01  tree-pos     pic x(99).
+       01  in-val       pic 9(2).
+
+       procedure division using head tree-pos in-val.
+           compute pos-length = function length(function trim(tree-pos))
+
+           if pos-length = 0
+              if head = null
+                 allocate child returning head
+                 move in-val to child-val
+                 set child-left  to null
+                 set child-right to null
+              end-if
+              goback
+           end-if
+
+           move head to walk-ptr
+           perform varying i from 1 until i > pos-length
+              move tree-pos(i:1) to dir
+              set address of node to walk-ptr
+              if i = pos-length
+                 allocate child returning walk-ptr
+                 move in-val to child-val
+                 set child-left  to null
+                 set child-right to null
+                 if dir = 'L'
+                    set nodeLeft to walk-ptr
+                 else
+                    set nodeRight to walk-ptr
+                 end-if
+              else
+                 if dir = 'L'
+                    move nodeLeft to walk-ptr
+                 else
+                    move nodeRight to walk-ptr
+                 end-if
+              end-if
+           end-perform
+           goback.
+
+       end program LoadNode.
+
+      * look up a value in a binary search tree; the tree is assumed
+      * ordered (as InsertNode below builds and maintains it)
+       identification division.
+       program-id. SearchTree recursive.
+
+       data division.
+       linkage section.
+       01  node based.
+           05 val        pic 9(2).
+           05 nodeLeft   usage pointer.
+           05 nodeRight  usage pointer.
+       01  head          usage pointer.
+       01  target-val    pic 9(2).
+       01  found-flag    pic x(1).
+           88 value-found      value 'Y'.
+           88 value-not-found  value 'N'.
+
+       procedure division using head target-val found-flag.
+           if head = null
+              set value-not-found to true
+              goback
+           end-if
+
+           set address of node to head
+           if target-val = val
+              set value-found to true
+              goback
+           end-if
+
+           if target-val < val
+              call 'SearchTree' using nodeLeft target-val found-flag
+           else
+              call 'SearchTree' using nodeRight target-val found-flag
+           end-if
+           goback.
+
+       end program SearchTree.
+
+      * insert a value into a binary search tree, allocating a new
+      * node in place if the target slot is currently null; passing
+      * NODELEFT/NODERIGHT straight through as the next call's HEAD
+      * lets the recursion write the new pointer back into the parent,
+      * the same trick MakeBalancedTree already relies on
+       identification division.
+       program-id. InsertNode recursive.
+
+       data division.
+       linkage section.
+       01  node based.
+           05 val        pic 9(2).
+           05 nodeLeft   usage pointer.
+           05 nodeRight  usage pointer.
+       01  head          usage pointer.
+       01  new-val       pic 9(2).
+
+       procedure division using head new-val.
+           if head = null
+              allocate node returning head
+              move new-val to val
+              set nodeLeft  to null
+              set nodeRight to null
+              goback
+           end-if
+
+           set address of node to head
+           if new-val < val
+              call 'InsertNode' using nodeLeft new-val
+           else
+              if new-val > val
+                 call 'InsertNode' using nodeRight new-val
+              end-if
+           end-if
+           goback.
+
+       end program InsertNode.
+
+      * build a tree from an actual list of values instead of the
+      * synthetic depth-only values MakeBalancedTree manufactures;
+      * VALUES-TABLE is assumed sorted ascending on input, so picking
+      * the midpoint of each [LO-IDX, HI-IDX] slice as the node value
+      * gives back both a balanced shape and BST value ordering, the
+      * same way SearchTree/InsertNode expect the tree to be ordered
+       identification division.
+       program-id. MakeTreeFromValues recursive.
+
+       data division.
+       local-storage section.
+       01  mid-idx     pic 9(3).
+       01  lo-left     pic 9(3).
+       01  hi-left     pic 9(3).
+       01  lo-right    pic 9(3).
+       01  hi-right    pic 9(3).
+
+       linkage section.
+       01  node based.
+           05 val        pic 9(2).
+           05 nodeLeft   usage pointer.
+           05 nodeRight  usage pointer.
+       01  head          usage pointer.
+       01  values-table.
+           05 val-count    pic 9(3).
+           05 values-item  pic 9(2) occurs 1 to 100 times
+                            depending on val-count.
+       01  lo-idx        pic 9(3).
+       01  hi-idx        pic 9(3).
+
+       procedure division using head values-table lo-idx hi-idx.
+           if lo-idx > hi-idx
+              set head to null
+              goback
+           end-if
+
+           compute mid-idx = (lo-idx + hi-idx) / 2
+           allocate node returning head
+           move values-item(mid-idx) to val
+           set nodeLeft  to null
+           set nodeRight to null
+
+           move lo-idx to lo-left
+           compute hi-left = mid-idx - 1
+           compute lo-right = mid-idx + 1
+           move hi-idx to hi-right
+
+           call 'MakeTreeFromValues' using nodeLeft values-table
+               lo-left hi-left
+           call 'MakeTreeFromValues' using nodeRight values-table
+               lo-right hi-right
+           goback.
+
+       end program MakeTreeFromValues.
+
+      * loads a sequential file of values (one PIC 9(02) value per
+      * line, sorted ascending) into VALUES-TABLE and hands it to
+      * MakeTreeFromValues -- the file-driven counterpart requested
+      * alongside the in-memory VALUES-TABLE interface above
+       identification division.
+       program-id. BuildTreeFromFile.
+
+       environment division.
+       input-output section.
+       file-control.
+           select value-file assign to dynamic value-file-name
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  value-file.
+       01  value-record   pic 9(2).
+
+       working-storage section.
+       01  end-of-values  pic x(1).
+           88 no-more-values  value 'Y'.
+
+       linkage section.
+       01  head            usage pointer.
+       01  value-file-name pic x(100).
+       01  values-table.
+           05 val-count    pic 9(3).
+           05 values-item  pic 9(2) occurs 1 to 100 times
+                            depending on val-count.
+
+       procedure division using head value-file-name values-table.
+           move 'N' to end-of-values
+           move 0 to val-count
+           open input value-file
+
+           perform until no-more-values
+               read value-file
+                   at end move 'Y' to end-of-values
+                   not at end
+                      if val-count >= 100
+                         move 'Y' to end-of-values
+                      else
+                         add 1 to val-count
+                         move value-record to values-item(val-count)
+                      end-if
+               end-read
+           end-perform
+
+           close value-file
+
+           if val-count = 0
+              set head to null
+           else
+              call 'MakeTreeFromValues' using head values-table
+                  1 val-count
+           end-if
+           goback.
+
+       end program BuildTreeFromFile.
+
+      * node count / max depth / simple balance check in one walk;
+      * a tree is considered balanced here when, at every node, the
+      * left and right subtree depths differ by at most one -- the
+      * same test MakeTreeFromValues' median-split construction is
+      * designed to satisfy
+       identification division.
+       program-id. TreeStats recursive.
+
+       data division.
+       local-storage section.
+       01  left-count     pic 9(5) comp.
+       01  right-count    pic 9(5) comp.
+       01  left-depth     pic 9(3) comp.
+       01  right-depth    pic 9(3) comp.
+       01  left-balanced  pic x(1).
+       01  right-balanced pic x(1).
+       01  depth-diff     pic s9(3) comp.
+
+       linkage section.
+       01  node based.
+           05 val        pic 9(2).
+           05 nodeLeft   usage pointer.
+           05 nodeRight  usage pointer.
+       01  head          usage pointer.
+       01  node-count    pic 9(5) comp.
+       01  max-depth     pic 9(3) comp.
+       01  is-balanced   pic x(1).
+           88 tree-balanced    value 'Y'.
+           88 tree-unbalanced  value 'N'.
+
+       procedure division using head node-count max-depth is-balanced.
+           if head = null
+              move 0 to node-count
+              move 0 to max-depth
+              set tree-balanced to true
+              goback
+           end-if
+
+           set address of node to head
+           call 'TreeStats' using nodeLeft left-count left-depth
+               left-balanced
+           call 'TreeStats' using nodeRight right-count right-depth
+               right-balanced
+
+           compute node-count = left-count + right-count + 1
+           if left-depth > right-depth
+              compute max-depth = left-depth + 1
+           else
+              compute max-depth = right-depth + 1
+           end-if
+
+           compute depth-diff = left-depth - right-depth
+           if depth-diff < 0
+              compute depth-diff = 0 - depth-diff
+           end-if
+
+           if left-balanced = 'Y' and right-balanced = 'Y'
+                   and depth-diff <= 1
+              set tree-balanced to true
+           else
+              set tree-unbalanced to true
+           end-if
+           goback.
+
+       end program TreeStats.
+
+      * level-by-level indented rendering, two spaces per level, as an
+      * alternative to DisplayTree's flat VAL-per-line dump; call with
+      * LEVEL = 0 for the root
+       identification division.
+       program-id. DisplayTreeIndented recursive.
+
+       data division.
+       local-storage section.
+      *    wide enough for 2 spaces per level up to LEVEL's 9(2) max
+       01  indent-text  pic x(200) value spaces.
+       01  indent-width pic 9(3).
+       01  i            pic 9(2).
+       01  next-level   pic 9(2).
+
+       linkage section.
+       01  node based.
+           05 val        pic 9(2).
+           05 nodeLeft   usage pointer.
+           05 nodeRight  usage pointer.
+       01  head          usage pointer.
+       01  level         pic 9(2).
+
+       procedure division using head level.
+           if head = null
+              goback
+           end-if
+
+           set address of node to head
+           move spaces to indent-text
+           perform varying i from 1 until i > level
+              move '  ' to indent-text(((i - 1) * 2) + 1:2)
+           end-perform
+           compute indent-width = (level * 2) + 1
+           display indent-text(1:indent-width) 'VAL ' val
+
+           compute next-level = level + 1
+           call 'DisplayTreeIndented' using by content nodeLeft
+               next-level
+           call 'DisplayTreeIndented' using by content nodeRight
+               next-level
+           goback.
+
+       end program DisplayTreeIndented.
+
