@@ -1,26 +1,57 @@
        identification division.
        program-id. iSqrt.
-      
+      * modification history
+      *   akar-0  flag whether n was an exact perfect square or the
+      *           result was rounded down, so callers can tell the
+      *           two apart without re-squaring x themselves
+      *   akar-0  report the Newton's-method iteration count so slow-
+      *           converging ranges of n can be spotted
+      *   akar-0  reject non-numeric linkage data with a documented
+      *           precondition check instead of trusting the picture
+      *           clause and the loop math to happen to behave
        data division.
        local-storage section.
        01  y           pic 9(10).
-      
+
        linkage section.
        01  n      pic 9(10).
        01  x      pic 9(10).
-      
-       procedure division using n x.
-          
+       01  sqrt-status  pic x(1).
+           88 perfect-square  value 'P'.
+           88 rounded-down    value 'R'.
+       01  iter-count   pic 9(4) comp.
+       01  input-status  pic x(1).
+           88 valid-input    value 'V'.
+           88 invalid-input  value 'I'.
+
+       procedure division using n x sqrt-status iter-count
+               input-status.
+
       * Compute the integer square root of an integer using Newton's method
-      
+
+          if n is not numeric
+             set invalid-input to true
+             move 0 to x
+             move 0 to iter-count
+             goback
+          end-if
+          set valid-input to true
+
+          move 0 to iter-count
           move n to x
           compute y = (x + 1) / 2
-          
+
           perform until y >= x
               move y to x
               compute y = (x + n / x) / 2
+              add 1 to iter-count
           end-perform
-      
+
+          if x * x = n
+             set perfect-square to true
+          else
+             set rounded-down to true
+          end-if
+
           goback.
        end program iSqrt.
-      
