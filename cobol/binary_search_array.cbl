@@ -0,0 +1,45 @@
+       identification division.
+       program-id. BinarySearchArray.
+      * modification history
+      *   akar-0  new subprogram: binary search over a sorted table,
+      *           the array counterpart to SearchTree's BST lookup
+       data division.
+       local-storage section.
+       01 lo         pic 9(3).
+       01 hi         pic 9(3).
+       01 mid        pic 9(3).
+
+       linkage section.
+       01 tbl.
+           05 tbl-length  pic 9(3).
+           05 tbl-item    pic 9(4) occurs 1 to 500 times
+                           depending on tbl-length.
+       01 target-val     pic 9(4).
+       01 found-pos      pic 9(3).
+       01 found-flag     pic x(1).
+           88 value-found      value 'Y'.
+           88 value-not-found  value 'N'.
+
+       procedure division using tbl target-val found-pos found-flag.
+           move 1 to lo
+           move tbl-length to hi
+           move 0 to found-pos
+           set value-not-found to true
+
+           perform until lo > hi
+              compute mid = (lo + hi) / 2
+              if tbl-item(mid) = target-val
+                 set value-found to true
+                 move mid to found-pos
+                 exit perform
+              else
+                 if tbl-item(mid) < target-val
+                    compute lo = mid + 1
+                 else
+                    compute hi = mid - 1
+                 end-if
+              end-if
+           end-perform
+           goback.
+
+       end program BinarySearchArray.
