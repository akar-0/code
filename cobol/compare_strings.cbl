@@ -0,0 +1,58 @@
+       identification division.
+       program-id. CompareStrings.
+      * modification history
+      *   akar-0  new subprogram: string equality check, promoted out
+      *           of a kata scratchpad fragment that only had the test
+      *           harness's assertion logic and no actual comparison
+      *   akar-0  optional case-insensitive mode
+      *   akar-0  reject LEN1/LEN2 greater than 100 instead of letting
+      *           an oversized caller-supplied length drive an
+      *           out-of-bounds reference modification on STR1/STR2
+       data division.
+       local-storage section.
+       01 s1         pic x(100).
+       01 s2         pic x(100).
+
+       linkage section.
+       01 str1              pic x(100).
+       01 len1               pic 9(3).
+       01 str2               pic x(100).
+       01 len2               pic 9(3).
+       01 compare-mode       pic x(1).
+           88 case-sensitive    value 'S'.
+           88 case-insensitive  value 'I'.
+       01 match-flag         pic x(1).
+           88 strings-equal      value 'Y'.
+           88 strings-not-equal  value 'N'.
+           88 lengths-invalid    value 'X'.
+
+       procedure division using str1 len1 str2 len2 compare-mode
+               match-flag.
+           if len1 > 100 or len2 > 100
+              set lengths-invalid to true
+              goback
+           end-if
+
+           if len1 <> len2
+              set strings-not-equal to true
+              goback
+           end-if
+
+           move spaces to s1
+           move spaces to s2
+           move str1(1:len1) to s1
+           move str2(1:len2) to s2
+
+           if case-insensitive
+              move function upper-case(s1) to s1
+              move function upper-case(s2) to s2
+           end-if
+
+           if s1 = s2
+              set strings-equal to true
+           else
+              set strings-not-equal to true
+           end-if
+           goback.
+
+       end program CompareStrings.
