@@ -0,0 +1,167 @@
+       identification division.
+       program-id. ValidateRecordField.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Reads pairs of inbound/outbound fixed-format records, runs each
+      * corresponding field through 'CompareStrings' (length-then-
+      * character, same as CompareStrings' own dotest harness), and
+      * writes a reconciliation report of which fields mismatched
+      * across the whole file -- so that comparison logic can run as a
+      * batch job instead of only inside a unit-test harness.
+      * modification history
+      *   akar-0  new batch driver; rewritten from an earlier single-
+      *           field-only draft that never opened a file or called
+      *           'CompareStrings'
+      *   akar-0  reject a field whose INBOUND-FIELD-LEN/
+      *           OUTBOUND-FIELD-LEN exceeds 100 instead of passing it
+      *           straight through to 'CompareStrings', which reference-
+      *           modifies a 100-byte field by that length
+       environment division.
+       input-output section.
+       file-control.
+           select inbound-file assign to 'VRFINBND'
+               organization is line sequential.
+           select outbound-file assign to 'VRFOUTBD'
+               organization is line sequential.
+           select report-file assign to 'VRFRPORT'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  inbound-file.
+       01  inbound-record.
+           05 inbound-field-count   pic 9(2).
+           05 inbound-field occurs 1 to 20 times
+                            depending on inbound-field-count.
+              10 inbound-field-len  pic 9(3).
+              10 inbound-field-data pic x(100).
+
+       fd  outbound-file.
+       01  outbound-record.
+           05 outbound-field-count   pic 9(2).
+           05 outbound-field occurs 1 to 20 times
+                             depending on outbound-field-count.
+              10 outbound-field-len  pic 9(3).
+              10 outbound-field-data pic x(100).
+
+       fd  report-file.
+       01  report-line        pic x(80).
+
+       working-storage section.
+       01  end-of-records        pic x(1).
+           88 no-more-records    value 'Y'.
+       01  record-number         pic 9(6).
+       01  field-number           pic 9(2).
+       01  field-limit            pic 9(2).
+       01  match-flag             pic x(1).
+           88 strings-equal       value 'Y'.
+           88 strings-not-equal   value 'N'.
+       01  mismatch-count         pic 9(6).
+       01  record-number-disp     pic z(5)9.
+       01  field-number-disp      pic z9.
+
+       procedure division.
+       0000-mainline.
+           move 'N' to end-of-records
+           move 0   to record-number
+           move 0   to mismatch-count
+           open input inbound-file
+           open input outbound-file
+           open output report-file
+
+           perform until no-more-records
+               read inbound-file
+                   at end move 'Y' to end-of-records
+               end-read
+               if not no-more-records
+                   read outbound-file
+                       at end move 'Y' to end-of-records
+                   end-read
+               end-if
+               if not no-more-records
+                   add 1 to record-number
+                   perform 1000-validate-one-record
+               end-if
+           end-perform
+
+           perform 9000-write-summary
+
+           close inbound-file
+           close outbound-file
+           close report-file
+           goback
+           .
+
+       1000-validate-one-record.
+           if inbound-field-count < outbound-field-count
+              move inbound-field-count to field-limit
+           else
+              move outbound-field-count to field-limit
+           end-if
+
+           perform varying field-number from 1 until
+                   field-number > field-limit
+               if inbound-field-len(field-number) > 100
+                  or outbound-field-len(field-number) > 100
+                  add 1 to mismatch-count
+                  perform 3000-write-rejection
+               else
+                  call 'CompareStrings' using
+                      inbound-field-data(field-number)
+                      inbound-field-len(field-number)
+                      outbound-field-data(field-number)
+                      outbound-field-len(field-number)
+                      'S'
+                      match-flag
+                  if strings-not-equal
+                     add 1 to mismatch-count
+                     perform 2000-write-mismatch
+                  end-if
+               end-if
+           end-perform
+           .
+
+       2000-write-mismatch.
+           move record-number to record-number-disp
+           move field-number  to field-number-disp
+           move spaces to report-line
+           string 'RECORD ' delimited by size
+                  function trim(record-number-disp) delimited by size
+                  '  FIELD ' delimited by size
+                  function trim(field-number-disp) delimited by size
+                  '  MISMATCH' delimited by size
+                  into report-line
+           write report-line
+           .
+
+       3000-write-rejection.
+           move record-number to record-number-disp
+           move field-number  to field-number-disp
+           move spaces to report-line
+           string 'RECORD ' delimited by size
+                  function trim(record-number-disp) delimited by size
+                  '  FIELD ' delimited by size
+                  function trim(field-number-disp) delimited by size
+                  '  REJECTED LENGTH EXCEEDS 100' delimited by size
+                  into report-line
+           write report-line
+           .
+
+       9000-write-summary.
+           move spaces to report-line
+           move record-number to record-number-disp
+           string 'RECORDS COMPARED ' delimited by size
+                  function trim(record-number-disp) delimited by size
+                  into report-line
+           write report-line
+
+           move spaces to report-line
+           move mismatch-count to record-number-disp
+           string 'FIELD MISMATCHES  ' delimited by size
+                  function trim(record-number-disp) delimited by size
+                  into report-line
+           write report-line
+           .
+
+       end program ValidateRecordField.
