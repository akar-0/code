@@ -0,0 +1,62 @@
+       identification division.
+       program-id. CollapseAdjacentSums.
+      * modification history
+      *   akar-0  new subprogram: repeatedly collapses adjacent pairs
+      *           of X that sum to T by removing the second element of
+      *           the pair (via 'ShrinkArray') and re-testing the same
+      *           position, so overlapping runs collapse all the way
+      *           down instead of only once per pass
+      *   akar-0  pass an optional audit request straight through to
+      *           'ShrinkArray' so every collapse it performs is logged
+      *   akar-0  raise the 30-item cap to 200, matching the rest of
+      *           the array-utility family
+      *   akar-0  moved the audit-log fields onto the shared
+      *           job-header.cpy copybook, and populate the collapsed
+      *           pair/target fields before each 'ShrinkArray' call so
+      *           the audit trail shows what was actually removed
+      *   akar-0  pass the new SHRINK-STATUS return code through to
+      *           'ShrinkArray' (its N is always in range here, so
+      *           this never trips, but the call signature requires
+      *           the parameter now)
+       data division.
+       local-storage section.
+       01 n               pic 9(3).
+       01 shrink-status   pic x(1).
+
+       linkage section.
+       01 x.
+           05 x-length  pic 9(3).
+           05 xs        pic 9(2) occurs 1 to 200 times
+                         depending on x-length.
+       01 t              pic 9(2).
+       01 result.
+           05 res-length  pic 9(3).
+           05 res         pic 9(2) occurs 1 to 200 times
+                           depending on res-length.
+       01 collapse-audit.
+           copy "job-header.cpy".
+           05 collapse-value-1  pic 9(2).
+           05 collapse-value-2  pic 9(2).
+           05 collapse-target   pic 9(2).
+
+       procedure division using x t result collapse-audit.
+           move 2 to n
+           perform until n > x-length
+              if xs(n - 1) + xs(n) = t
+                 move xs(n - 1) to collapse-value-1
+                 move xs(n)     to collapse-value-2
+                 move t         to collapse-target
+                 call 'ShrinkArray' using x n collapse-audit
+                     shrink-status
+              else
+                 add 1 to n
+              end-if
+           end-perform
+
+           move x-length to res-length
+           perform varying n from 1 until n > x-length
+              move xs(n) to res(n)
+           end-perform
+           goback.
+
+       end program CollapseAdjacentSums.
