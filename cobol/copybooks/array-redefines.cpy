@@ -0,0 +1,29 @@
+      * shared "flat initialized array redefined as an indexed table"
+      * pattern (see cheet_cheat.cbl's notes on 01 arr. / 01 xs
+      * redefines arr.) for the arr.cbl family of array utilities: COPY
+      * this into WORKING-STORAGE/LOCAL-STORAGE to get a small, fixed,
+      * known sample table instead of each program hand-rolling its
+      * own throwaway test data layout.
+       01  sample-arr.
+           05 filler pic 9(2) value 3.
+           05 filler pic 9(2) value 1.
+           05 filler pic 9(2) value 4.
+           05 filler pic 9(2) value 1.
+           05 filler pic 9(2) value 5.
+           05 filler pic 9(2) value 9.
+           05 filler pic 9(2) value 2.
+           05 filler pic 9(2) value 6.
+           05 filler pic 9(2) value 5.
+           05 filler pic 9(2) value 3.
+           05 filler pic 9(2) value 5.
+           05 filler pic 9(2) value 8.
+           05 filler pic 9(2) value 9.
+           05 filler pic 9(2) value 7.
+           05 filler pic 9(2) value 9.
+           05 filler pic 9(2) value 3.
+           05 filler pic 9(2) value 2.
+           05 filler pic 9(2) value 3.
+       01  sample-xs redefines sample-arr.
+           05 sample-item pic 9(2) occurs 18 times
+                                    indexed by sample-idx.
+       01  sample-count pic 9(2) value 18.
