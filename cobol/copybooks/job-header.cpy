@@ -0,0 +1,12 @@
+      * shared audit-log/job-header fields; COPY this under a 01
+      * group of the caller's own name (e.g. 01 gcd-audit copy
+      * "job-header.cpy".) so every audit-log linkage group in the
+      * system carries the same fields instead of each program
+      * re-typing its own copy
+           05 audit-flag       pic x(1).
+              88 audit-requested value 'Y'.
+           05 audit-file-name  pic x(100).
+           05 audit-job-name   pic x(20).
+           05 job-id           pic x(10).
+           05 run-date         pic x(10).
+           05 operator-id      pic x(8).
