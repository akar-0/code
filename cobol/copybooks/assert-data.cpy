@@ -0,0 +1,10 @@
+      * shared assertion counters/message area for the ASSERT-TRUE/
+      * ASSERT-FALSE paragraphs in assert-check.cpy; COPY this into
+      * WORKING-STORAGE SECTION before COPYing assert-check.cpy into
+      * the PROCEDURE DIVISION. Set ASSERTION-MESSAGE, then PERFORM
+      * ASSERT-TRUE for a passing case or ASSERT-FALSE for a failing
+      * one -- the same pattern ests.cbl and new_tr.cbl each rolled by
+      * hand, now shared.
+       01  assert-pass-count  pic 9(5) comp value 0.
+       01  assert-fail-count  pic 9(5) comp value 0.
+       01  assertion-message  pic x(80).
