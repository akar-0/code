@@ -0,0 +1,13 @@
+      * shared assert-true/assert-false paragraphs; move a message
+      * describing the case under test into ASSERTION-MESSAGE (both
+      * copied in from assert-data.cpy), then PERFORM ASSERT-TRUE when
+      * the case passed or ASSERT-FALSE when it failed. Check
+      * ASSERT-PASS-COUNT/ASSERT-FAIL-COUNT once the run is done.
+       assert-true.
+           add 1 to assert-pass-count
+           .
+
+       assert-false.
+           add 1 to assert-fail-count
+           display 'FAIL: ' assertion-message
+           .
