@@ -0,0 +1,111 @@
+       identification division.
+       program-id. GcdBatchDriver.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Reads a sequential file of (a, b) pairs, calls 'gcd' for each
+      * pair, and writes a, b, and the computed result to a report
+      * file, so a day's worth of ratio-reduction requests can be run
+      * as a single batch step instead of one call at a time.
+      * modification history
+      *   akar-0  call 'gcd' with local-storage copies of a/b --
+      *           gcd's Euclidean loop mutates its a/b parameters by
+      *           reference, which was corrupting this driver's own
+      *           a/b before the report line was built from them
+       environment division.
+       input-output section.
+       file-control.
+           select pair-file assign to 'GCDPAIRS'
+               organization is line sequential.
+           select result-file assign to 'GCDRESLT'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  pair-file.
+       01  pair-record.
+           05 pair-a         pic 9(18).
+           05 pair-b         pic 9(18).
+
+       fd  result-file.
+       01  result-line       pic x(80).
+
+       working-storage section.
+       01  end-of-pairs        pic x(1).
+           88 no-more-pairs    value 'Y'.
+       01  a                   pic 9(18).
+       01  b                   pic 9(18).
+       01  ca                  pic 9(18).
+       01  cb                  pic 9(18).
+       01  result              pic 9(18).
+       01  run-status          pic x(1).
+       01  run-audit.
+           copy "job-header.cpy"
+               replacing audit-flag by run-audit-flag
+                         audit-requested by run-audit-requested
+                         audit-file-name by run-audit-file-name
+                         audit-job-name by run-audit-job-name
+                         job-id by run-job-id
+                         run-date by run-run-date
+                         operator-id by run-operator-id.
+       01  today-disp          pic x(10).
+       01  a-disp              pic z(17)9.
+       01  b-disp              pic z(17)9.
+       01  result-disp         pic z(17)9.
+
+       procedure division.
+       0000-mainline.
+           move 'N' to end-of-pairs
+           move function current-date(1:8) to today-disp
+           open input pair-file
+           open output result-file
+
+           perform until no-more-pairs
+               read pair-file
+                   at end move 'Y' to end-of-pairs
+                   not at end perform 1000-run-one-pair
+               end-read
+           end-perform
+
+           close pair-file
+           close result-file
+           goback
+           .
+
+       1000-run-one-pair.
+           move pair-a to a
+           move pair-b to b
+           move 0 to result
+           move 'Y' to run-audit-flag
+           move 'GCDAUDIT' to run-audit-file-name
+           move 'GCDBATCH' to run-audit-job-name
+           move 'GCDBATCH01' to run-job-id
+           move today-disp  to run-run-date
+           move spaces      to run-operator-id
+
+           move a to ca
+           move b to cb
+           call 'gcd' using ca cb result run-status run-audit
+
+           move a      to a-disp
+           move b      to b-disp
+           move result to result-disp
+           move spaces to result-line
+           if run-status = 'Z'
+              string function trim(a-disp) delimited by size
+                     ' ' delimited by size
+                     function trim(b-disp) delimited by size
+                     ' ZERO-INPUT' delimited by size
+                     into result-line
+           else
+              string function trim(a-disp) delimited by size
+                     ' ' delimited by size
+                     function trim(b-disp) delimited by size
+                     ' ' delimited by size
+                     function trim(result-disp) delimited by size
+                     into result-line
+           end-if
+           write result-line
+           .
+
+       end program GcdBatchDriver.
