@@ -0,0 +1,94 @@
+       identification division.
+       program-id. GcdSelfCheck.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Spot-checks 'gcd' against a handful of known pairs using the
+      * shared assert-true/assert-false copybook, returning the
+      * pass/fail counts via LINKAGE so the nightly regression report
+      * can call this as one of its consolidated test suites.
+       data division.
+       working-storage section.
+       copy "assert-data.cpy".
+
+       01  a                  pic 9(18).
+       01  b                  pic 9(18).
+       01  g                  pic 9(18).
+       01  expected-g         pic 9(18).
+       01  g-status           pic x(1).
+           88 g-zero-input    value 'Z'.
+       01  no-audit.
+           copy "job-header.cpy".
+       01  a-disp              pic z(17)9.
+       01  b-disp              pic z(17)9.
+       01  g-disp               pic z(17)9.
+       01  expected-g-disp      pic z(17)9.
+
+       linkage section.
+       01  check-pass-count    pic 9(5) comp.
+       01  check-fail-count    pic 9(5) comp.
+
+       procedure division using check-pass-count check-fail-count.
+       0000-mainline.
+           move 'N' to audit-flag of no-audit
+
+           move 12 to a
+           move 18 to b
+           move 6  to expected-g
+           perform 1000-check-pair
+
+           move 17 to a
+           move 5  to b
+           move 1  to expected-g
+           perform 1000-check-pair
+
+           move 0  to a
+           move 5  to b
+           perform 2000-check-zero-rejected
+
+           display 'PASS COUNT ' assert-pass-count
+           display 'FAIL COUNT ' assert-fail-count
+           move assert-pass-count to check-pass-count
+           move assert-fail-count to check-fail-count
+           goback
+           .
+
+       1000-check-pair.
+           call 'gcd' using a b g g-status no-audit
+           if g = expected-g
+              perform assert-true
+           else
+              move a to a-disp
+              move b to b-disp
+              move g to g-disp
+              move expected-g to expected-g-disp
+              move spaces to assertion-message
+              string 'gcd(' delimited by size
+                     function trim(a-disp) delimited by size
+                     ',' delimited by size
+                     function trim(b-disp) delimited by size
+                     ') = ' delimited by size
+                     function trim(g-disp) delimited by size
+                     ', expected ' delimited by size
+                     function trim(expected-g-disp) delimited by size
+                     into assertion-message
+              perform assert-false
+           end-if
+           .
+
+       2000-check-zero-rejected.
+           call 'gcd' using a b g g-status no-audit
+           if g-zero-input
+              perform assert-true
+           else
+              move spaces to assertion-message
+              string 'gcd with a zero operand was not rejected'
+                     delimited by size
+                     into assertion-message
+              perform assert-false
+           end-if
+           .
+
+       copy "assert-check.cpy".
+
+       end program GcdSelfCheck.
