@@ -0,0 +1,93 @@
+       identification division.
+       program-id. iSqrtNightlyCheck.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Nightly reconciliation job: sweeps a range of n values (read
+      * from a one-record range-control file), calls 'iSqrt' for each,
+      * and cross-checks the integer result against FUNCTION SQRT
+      * truncated down, so a regression in the Newton's-method loop
+      * would get flagged instead of riding along silently.
+       environment division.
+       input-output section.
+       file-control.
+           select range-file assign to 'SQRTRANGE'
+               organization is line sequential.
+           select mismatch-file assign to 'SQRTMISM'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  range-file.
+       01  range-record.
+           05 range-start     pic 9(10).
+           05 range-end       pic 9(10).
+
+       fd  mismatch-file.
+       01  mismatch-line      pic x(60).
+
+       working-storage section.
+       01  n                   pic 9(10).
+       01  x                   pic 9(10).
+       01  n-status            pic x(1).
+       01  n-iters             pic 9(4) comp.
+       01  n-input-status      pic x(1).
+       01  expected-x          pic 9(10).
+       01  checked-count       pic 9(9) comp.
+       01  mismatch-count      pic 9(9) comp.
+       01  n-disp              pic z(9)9.
+       01  x-disp              pic z(9)9.
+       01  expected-disp       pic z(9)9.
+       01  count-disp          pic z(9)9.
+
+       procedure division.
+       0000-mainline.
+           move 0 to checked-count
+           move 0 to mismatch-count
+
+           open input range-file
+           read range-file
+           close range-file
+
+           open output mismatch-file
+
+           move range-start to n
+           perform until n > range-end
+               perform 1000-check-one-n
+               add 1 to n
+           end-perform
+
+           move mismatch-count to count-disp
+           move spaces to mismatch-line
+           string 'TOTAL MISMATCHES ' delimited by size
+                  function trim(count-disp) delimited by size
+                  into mismatch-line
+           write mismatch-line
+
+           close mismatch-file
+           goback
+           .
+
+       1000-check-one-n.
+           call 'iSqrt' using n x n-status n-iters n-input-status
+           compute expected-x = function sqrt(n)
+           add 1 to checked-count
+
+           if x <> expected-x
+              add 1 to mismatch-count
+              move n           to n-disp
+              move x           to x-disp
+              move expected-x  to expected-disp
+              move spaces to mismatch-line
+              string 'MISMATCH N=' delimited by size
+                     function trim(n-disp) delimited by size
+                     ' ISQRT=' delimited by size
+                     function trim(x-disp) delimited by size
+                     ' EXPECTED=' delimited by size
+                     function trim(expected-disp) delimited by size
+                     into mismatch-line
+              write mismatch-line
+           end-if
+           .
+
+       end program iSqrtNightlyCheck.
