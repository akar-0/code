@@ -1,18 +1,113 @@
        identification division.
        program-id. gcd.
+      * modification history
+      *   akar-0  reject zero operands instead of silently passing
+      *           a or b straight through as a bogus "gcd"
+      *   akar-0  widen a/b/result to 18 digits for the newer
+      *           volume-based reconciliation jobs
+      *   akar-0  optional audit log of caller job, inputs, and result
+      *   akar-0  moved the audit-log fields into the shared
+      *           job-header.cpy copybook
+      *   akar-0  carry job-id/run-date/operator-id through to the
+      *           audit line instead of leaving them unused
+      *   akar-0  save the caller's original a/b before the Euclidean
+      *           loop overwrites them, so the audit line logs the
+      *           actual inputs instead of the final loop state
+      *   akar-0  ASSIGN TO DYNAMIC on the audit file so the caller's
+      *           audit-file-name is actually honored at run time
+      *           under -std=ibm
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to dynamic audit-file-name
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  audit-file.
+       01  audit-line     pic x(132).
+
        local-storage section.
-       01 c           pic 9(10).
+       01 c               pic 9(18).
+       01 orig-a           pic 9(18).
+       01 orig-b           pic 9(18).
+       01 today-disp       pic x(10).
+       01 time-disp        pic x(8).
+       01 a-disp           pic z(17)9.
+       01 b-disp           pic z(17)9.
+       01 result-disp      pic z(17)9.
+
        linkage section.
-       01 a           pic 9(10).
-       01 b           pic 9(10).
-       01 result      pic 9(10).
-       procedure division using a b result.
-           perform until b = 0
-              move b to c
-              compute b = function mod(a, b)
-              move c to a
-           end-perform
-           move a to result.
-      
+       01 a           pic 9(18).
+       01 b           pic 9(18).
+       01 result      pic 9(18).
+       01 gcd-status  pic x(1).
+           88 gcd-valid       value 'V'.
+           88 gcd-zero-input  value 'Z'.
+       01 gcd-audit.
+           copy "job-header.cpy".
+
+       procedure division using a b result gcd-status gcd-audit.
+           move a to orig-a
+           move b to orig-b
+           if a = 0 or b = 0
+              set gcd-zero-input to true
+              move 0 to result
+           else
+              set gcd-valid to true
+              perform until b = 0
+                 move b to c
+                 compute b = function mod(a, b)
+                 move c to a
+              end-perform
+              move a to result
+           end-if
+
+           if audit-requested
+              perform write-gcd-audit
+           end-if
+
+           goback.
+
+       write-gcd-audit.
+           move function current-date(1:8) to today-disp
+           move function current-date(9:6) to time-disp
+           if run-date = spaces
+              move today-disp to run-date
+           end-if
+           open extend audit-file
+           move orig-a to a-disp
+           move orig-b to b-disp
+           move result to result-disp
+           move spaces to audit-line
+           string today-disp(1:4) delimited by size
+                  '-' delimited by size
+                  today-disp(5:2) delimited by size
+                  '-' delimited by size
+                  today-disp(7:2) delimited by size
+                  ' ' delimited by size
+                  time-disp(1:2) delimited by size
+                  ':' delimited by size
+                  time-disp(3:2) delimited by size
+                  ':' delimited by size
+                  time-disp(5:2) delimited by size
+                  '  JOB ' delimited by size
+                  function trim(audit-job-name) delimited by size
+                  '  JOBID ' delimited by size
+                  function trim(job-id) delimited by size
+                  '  RUNDATE ' delimited by size
+                  function trim(run-date) delimited by size
+                  '  OPERATOR ' delimited by size
+                  function trim(operator-id) delimited by size
+                  '  GCD(' delimited by size
+                  function trim(a-disp) delimited by size
+                  ',' delimited by size
+                  function trim(b-disp) delimited by size
+                  ')=' delimited by size
+                  function trim(result-disp) delimited by size
+                  into audit-line
+           write audit-line
+           close audit-file
+           .
+
        end program gcd.
