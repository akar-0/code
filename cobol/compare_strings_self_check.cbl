@@ -0,0 +1,92 @@
+       identification division.
+       program-id. CompareStringsSelfCheck.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Spot-checks 'CompareStrings' (both case-sensitive and
+      * case-insensitive modes) using the shared assert-true/
+      * assert-false copybook, returning the pass/fail counts via
+      * LINKAGE so the nightly regression report can call this as one
+      * of its consolidated test suites.
+       data division.
+       working-storage section.
+       copy "assert-data.cpy".
+
+       01  str1              pic x(100).
+       01  len1               pic 9(3).
+       01  str2               pic x(100).
+       01  len2               pic 9(3).
+       01  compare-mode       pic x(1).
+       01  match-flag         pic x(1).
+           88 strings-equal      value 'Y'.
+           88 strings-not-equal  value 'N'.
+       01  expect-equal       pic x(1).
+           88 should-be-equal   value 'Y'.
+
+       linkage section.
+       01  check-pass-count    pic 9(5) comp.
+       01  check-fail-count    pic 9(5) comp.
+
+       procedure division using check-pass-count check-fail-count.
+       0000-mainline.
+           move spaces to str1
+           move spaces to str2
+           move 'HELLO'  to str1
+           move 5        to len1
+           move 'HELLO'  to str2
+           move 5        to len2
+           move 'S'      to compare-mode
+           move 'Y'      to expect-equal
+           perform 1000-check-compare
+
+           move spaces to str1
+           move spaces to str2
+           move 'HELLO'  to str1
+           move 5        to len1
+           move 'WORLD'  to str2
+           move 5        to len2
+           move 'S'      to compare-mode
+           move 'N'      to expect-equal
+           perform 1000-check-compare
+
+           move spaces to str1
+           move spaces to str2
+           move 'Hello'  to str1
+           move 5        to len1
+           move 'HELLO'  to str2
+           move 5        to len2
+           move 'I'      to compare-mode
+           move 'Y'      to expect-equal
+           perform 1000-check-compare
+
+           display 'PASS COUNT ' assert-pass-count
+           display 'FAIL COUNT ' assert-fail-count
+           move assert-pass-count to check-pass-count
+           move assert-fail-count to check-fail-count
+           goback
+           .
+
+       1000-check-compare.
+           call 'CompareStrings' using str1 len1 str2 len2
+               compare-mode match-flag
+
+           if (strings-equal and should-be-equal)
+              or (strings-not-equal and not should-be-equal)
+              perform assert-true
+           else
+              move spaces to assertion-message
+              string 'CompareStrings(' delimited by size
+                     function trim(str1) delimited by size
+                     ',' delimited by size
+                     function trim(str2) delimited by size
+                     ') mode ' delimited by size
+                     compare-mode delimited by size
+                     ' gave unexpected result' delimited by size
+                     into assertion-message
+              perform assert-false
+           end-if
+           .
+
+       copy "assert-check.cpy".
+
+       end program CompareStringsSelfCheck.
