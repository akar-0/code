@@ -0,0 +1,132 @@
+       identification division.
+       program-id. ShrinkArray.
+      * modification history
+      *   akar-0  new subprogram: promoted out of a kata reference
+      *           solution's inline SHRINK paragraph so any caller can
+      *           remove a single element from an ARR-shaped table by
+      *           shifting everything after it left by one slot
+      *   akar-0  optional audit log of each collapse (position
+      *           removed, length before/after)
+      *   akar-0  raise the 30-item cap to 200, matching the rest of
+      *           the array-utility family
+      *   akar-0  moved the audit-log fields onto the shared
+      *           job-header.cpy copybook, and log the two collapsed
+      *           values and the target sum the caller matched on
+      *   akar-0  ASSIGN TO DYNAMIC on the audit file so the caller's
+      *           audit-file-name is actually honored at run time
+      *           under -std=ibm
+      *   akar-0  reject an out-of-range N (not between 1 and
+      *           ARR-LENGTH) instead of trusting every caller to
+      *           police that -- ShrinkArray is a standalone,
+      *           independently-callable subprogram, not a private
+      *           helper that can lean on one call site's discipline
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to dynamic audit-file-name
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  audit-file.
+       01  audit-line     pic x(132).
+
+       local-storage section.
+       01 j              pic 9(3).
+       01 old-length      pic 9(3).
+       01 today-disp      pic x(10).
+       01 time-disp       pic x(8).
+       01 n-disp          pic z(2)9.
+       01 old-length-disp pic z(2)9.
+       01 new-length-disp pic z(2)9.
+       01 v1-disp         pic z(2)9.
+       01 v2-disp         pic z(2)9.
+       01 t-disp          pic z(2)9.
+
+       linkage section.
+       01 arr.
+           05 arr-length  pic 9(3).
+           05 xs          pic 9(2) occurs 1 to 200 times
+                           depending on arr-length.
+       01 n              pic 9(3).
+       01 shrink-status  pic x(1).
+           88 shrink-valid       value 'V'.
+           88 shrink-invalid-n   value 'I'.
+       01 shrink-audit.
+           copy "job-header.cpy".
+      *    populated by the caller before the call when it knows what
+      *    is being collapsed (e.g. CollapseAdjacentSums); left at
+      *    zero/spaces for callers that don't have that context
+           05 collapse-value-1  pic 9(2).
+           05 collapse-value-2  pic 9(2).
+           05 collapse-target   pic 9(2).
+
+       procedure division using arr n shrink-audit shrink-status.
+           if n < 1 or n > arr-length
+              set shrink-invalid-n to true
+              goback
+           end-if
+           set shrink-valid to true
+
+           move arr-length to old-length
+           perform varying j from n until j >= arr-length
+              move xs(j + 1) to xs(j)
+           end-perform
+           subtract 1 from arr-length
+
+           if audit-requested
+              perform write-shrink-audit
+           end-if
+           goback.
+
+       write-shrink-audit.
+           move function current-date(1:8) to today-disp
+           move function current-date(9:6) to time-disp
+           if run-date = spaces
+              move today-disp to run-date
+           end-if
+           open extend audit-file
+           move n               to n-disp
+           move old-length      to old-length-disp
+           move arr-length      to new-length-disp
+           move collapse-value-1 to v1-disp
+           move collapse-value-2 to v2-disp
+           move collapse-target  to t-disp
+           move spaces to audit-line
+           string today-disp(1:4) delimited by size
+                  '-' delimited by size
+                  today-disp(5:2) delimited by size
+                  '-' delimited by size
+                  today-disp(7:2) delimited by size
+                  ' ' delimited by size
+                  time-disp(1:2) delimited by size
+                  ':' delimited by size
+                  time-disp(3:2) delimited by size
+                  ':' delimited by size
+                  time-disp(5:2) delimited by size
+                  '  JOB ' delimited by size
+                  function trim(audit-job-name) delimited by size
+                  '  JOBID ' delimited by size
+                  function trim(job-id) delimited by size
+                  '  RUNDATE ' delimited by size
+                  function trim(run-date) delimited by size
+                  '  OPERATOR ' delimited by size
+                  function trim(operator-id) delimited by size
+                  '  REMOVED-AT ' delimited by size
+                  function trim(n-disp) delimited by size
+                  '  LENGTH ' delimited by size
+                  function trim(old-length-disp) delimited by size
+                  '->' delimited by size
+                  function trim(new-length-disp) delimited by size
+                  '  COLLAPSED (' delimited by size
+                  function trim(v1-disp) delimited by size
+                  ',' delimited by size
+                  function trim(v2-disp) delimited by size
+                  ') T=' delimited by size
+                  function trim(t-disp) delimited by size
+                  into audit-line
+           write audit-line
+           close audit-file
+           .
+
+       end program ShrinkArray.
