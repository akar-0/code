@@ -0,0 +1,127 @@
+       identification division.
+       program-id. lcm.
+      * least-common-multiple, built on the certified gcd Euclidean
+      * loop rather than every caller hand-rolling a * b / gcd(a, b)
+      * modification history
+      *   akar-0  optional audit log of caller job, inputs, and result
+      *   akar-0  moved the audit-log fields into the shared
+      *           job-header.cpy copybook
+      *   akar-0  carry job-id/run-date/operator-id through to the
+      *           audit line instead of leaving them unused
+      *   akar-0  call 'gcd' with local-storage copies of a/b instead
+      *           of the linkage items themselves -- gcd's Euclidean
+      *           loop mutates its a/b parameters in place (by
+      *           reference), which was corrupting this program's own
+      *           a/b before the LCM computation and the audit line
+      *           used them
+      *   akar-0  ASSIGN TO DYNAMIC on the audit file so the caller's
+      *           audit-file-name is actually honored at run time
+      *           under -std=ibm
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to dynamic audit-file-name
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  audit-file.
+       01  audit-line     pic x(132).
+
+       local-storage section.
+       01 g                pic 9(18).
+       01 g-status         pic x(1).
+       01 la               pic 9(18).
+       01 lb               pic 9(18).
+       01 g-audit.
+           copy "job-header.cpy"
+               replacing audit-flag by g-audit-flag
+                         audit-requested by g-audit-requested
+                         audit-file-name by g-audit-file-name
+                         audit-job-name by g-audit-job-name
+                         job-id by g-job-id
+                         run-date by g-run-date
+                         operator-id by g-operator-id.
+       01 today-disp       pic x(10).
+       01 time-disp        pic x(8).
+       01 a-disp           pic z(17)9.
+       01 b-disp           pic z(17)9.
+       01 result-disp      pic z(17)9.
+
+       linkage section.
+       01 a           pic 9(18).
+       01 b           pic 9(18).
+       01 result      pic 9(18).
+       01 lcm-status  pic x(1).
+           88 lcm-valid       value 'V'.
+           88 lcm-zero-input  value 'Z'.
+       01 lcm-audit.
+           copy "job-header.cpy".
+
+       procedure division using a b result lcm-status lcm-audit.
+           move 'N' to g-audit-flag
+           move spaces to g-audit-file-name
+           move spaces to g-audit-job-name
+           move job-id of lcm-audit      to g-job-id
+           move run-date of lcm-audit    to g-run-date
+           move operator-id of lcm-audit to g-operator-id
+
+           move a to la
+           move b to lb
+           call 'gcd' using la lb g g-status g-audit
+           if g = 0
+              set lcm-zero-input to true
+              move 0 to result
+           else
+              set lcm-valid to true
+              compute result = a / g * b
+           end-if
+
+           if audit-requested
+              perform write-lcm-audit
+           end-if
+
+           goback.
+
+       write-lcm-audit.
+           move function current-date(1:8) to today-disp
+           move function current-date(9:6) to time-disp
+           if run-date = spaces
+              move today-disp to run-date
+           end-if
+           open extend audit-file
+           move a      to a-disp
+           move b      to b-disp
+           move result to result-disp
+           move spaces to audit-line
+           string today-disp(1:4) delimited by size
+                  '-' delimited by size
+                  today-disp(5:2) delimited by size
+                  '-' delimited by size
+                  today-disp(7:2) delimited by size
+                  ' ' delimited by size
+                  time-disp(1:2) delimited by size
+                  ':' delimited by size
+                  time-disp(3:2) delimited by size
+                  ':' delimited by size
+                  time-disp(5:2) delimited by size
+                  '  JOB ' delimited by size
+                  function trim(audit-job-name) delimited by size
+                  '  JOBID ' delimited by size
+                  function trim(job-id) delimited by size
+                  '  RUNDATE ' delimited by size
+                  function trim(run-date) delimited by size
+                  '  OPERATOR ' delimited by size
+                  function trim(operator-id) delimited by size
+                  '  LCM(' delimited by size
+                  function trim(a-disp) delimited by size
+                  ',' delimited by size
+                  function trim(b-disp) delimited by size
+                  ')=' delimited by size
+                  function trim(result-disp) delimited by size
+                  into audit-line
+           write audit-line
+           close audit-file
+           .
+
+       end program lcm.
