@@ -0,0 +1,118 @@
+       identification division.
+       program-id. InverseSliceBatchDriver.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Reads a sequential file of (items, a, b) slice requests and
+      * calls 'InverseSlice' for each, writing the surviving items to
+      * a report file, so a day's worth of slice-removal requests can
+      * be run as a single batch step instead of one call at a time.
+      *
+      * modification history
+      *   akar-0  raise the item-count cap from 30 to 200 to match
+      *           InverseSlice
+      *   akar-0  lower RESULT's minimum occurrence count from 5 to 0
+      *           to match InverseSlice
+      *   akar-0  reject slice records whose REC-ITEMS-LENGTH exceeds
+      *           200 instead of copying past the end of REC-ITEMS/XS
+       environment division.
+       input-output section.
+       file-control.
+           select slice-file assign to 'SLICEIN'
+               organization is line sequential.
+           select result-file assign to 'SLICEOUT'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  slice-file.
+       01  slice-record.
+           05 rec-items-length  pic 9(3).
+           05 rec-a             pic 9(3).
+           05 rec-b             pic 9(3).
+           05 rec-items         pic 9(2) occurs 200 times.
+
+       fd  result-file.
+       01  result-line          pic x(132).
+
+       working-storage section.
+       01  end-of-slices        pic x(1).
+           88 no-more-slices    value 'Y'.
+       01  i                    pic 9(3).
+       01  items.
+           05 items-length      pic 9(3).
+           05 xs                pic 9(2) occurs 5 to 200 times
+                                 depending on items-length.
+       01  a                    pic 9(3).
+       01  b                    pic 9(3).
+       01  result.
+           05 res-length        pic 9(3).
+           05 res               pic 9(2) occurs 0 to 200 times
+                                 depending on res-length.
+       01  n-disp               pic z9.
+       01  rejected-len-disp    pic z(2)9.
+       01  line-ptr             pic 9(3).
+
+       procedure division.
+       0000-mainline.
+           move 'N' to end-of-slices
+           open input slice-file
+           open output result-file
+
+           perform until no-more-slices
+               read slice-file
+                   at end move 'Y' to end-of-slices
+                   not at end perform 1000-run-one-slice
+               end-read
+           end-perform
+
+           close slice-file
+           close result-file
+           goback
+           .
+
+       1000-run-one-slice.
+           if rec-items-length > 200
+              move spaces to result-line
+              move rec-items-length to rejected-len-disp
+              string 'REJECTED ITEMS-LENGTH ' delimited by size
+                     function trim(rejected-len-disp) delimited by size
+                     ' EXCEEDS 200' delimited by size
+                     into result-line
+              write result-line
+           else
+              move rec-items-length to items-length
+              move rec-a to a
+              move rec-b to b
+              perform varying i from 1 until i > items-length
+                  move rec-items(i) to xs(i)
+              end-perform
+
+              call 'InverseSlice' using items a b result
+
+              move spaces to result-line
+              move 1 to line-ptr
+              string 'RESULT [' delimited by size
+                     into result-line
+                     with pointer line-ptr
+              perform varying i from 1 until i > res-length
+                  move res(i) to n-disp
+                  if i < res-length
+                     string function trim(n-disp) delimited by size
+                            ',' delimited by size
+                            into result-line
+                            with pointer line-ptr
+                  else
+                     string function trim(n-disp) delimited by size
+                            into result-line
+                            with pointer line-ptr
+                  end-if
+              end-perform
+              string ']' delimited by size
+                     into result-line
+                     with pointer line-ptr
+              write result-line
+           end-if
+           .
+
+       end program InverseSliceBatchDriver.
