@@ -1,34 +1,285 @@
-      
+
        identification division.
        program-id. displayMatrix.
+      * modification history
+      *   akar-0  optional print-line report of the rendered matrix, with
+      *           page headers and a run date/time, for month-end packets
+      *   akar-0  reject/clamp a matrix dimension past the 100x100 occurs
+      *           bound instead of subscripting out of range
+      *   akar-0  carry job-id/run-date/operator-id through to the
+      *           audit line instead of leaving them unused
+      *   akar-0  ASSIGN TO DYNAMIC on the report/csv/audit files so
+      *           caller-supplied file names are actually honored at
+      *           run time under -std=ibm
+       environment division.
+       input-output section.
+       file-control.
+           select report-file assign to dynamic report-file-name
+               organization is line sequential.
+           select csv-file assign to dynamic csv-file-name
+               organization is line sequential.
+           select audit-file assign to dynamic audit-file-name
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  report-file.
+       01  report-line       pic x(132).
+
+       fd  csv-file.
+       01  csv-line          pic x(1200).
+
+       fd  audit-file.
+       01  audit-line        pic x(132).
+
        local-storage section.
        01  n-disp            pic -(19)9.
-      
+      *    xs cells are pic s9(2), so a fixed 3-char field (sign plus
+      *    up to two digits) lines every column up regardless of sign
+       01  n-col             pic -(2)9.
+       01  today-disp        pic x(10).
+       01  time-disp         pic x(8).
+       01  line-ptr          pic 9(3).
+
        linkage section.
        01  matrix.
-           05 l     pic 9.
-           05 row occurs 0 to 8 times depending on l.
-              07 xs  pic s9(2) occurs 8 times indexed i j.
-      
-       procedure division using matrix.
-      
+           05 l     pic 9(3).
+           05 row occurs 0 to 100 times depending on l.
+              07 xs  pic s9(2) occurs 100 times indexed i j.
+       01  matrix-options.
+      *    report-flag: render the matrix to REPORT-FILE-NAME as well
+      *    as the console
+           05 report-flag       pic x(1).
+              88 report-requested value 'Y'.
+           05 report-file-name  pic x(100).
+      *    labels-flag: prefix the console/report grid with row and
+      *    column names so it's self-describing outside the team
+           05 labels-flag       pic x(1).
+              88 labels-requested value 'Y'.
+      *    csv-flag: write the grid as comma-separated rows for
+      *    ad hoc analysis in a spreadsheet
+           05 csv-flag          pic x(1).
+              88 csv-requested  value 'Y'.
+           05 csv-file-name     pic x(100).
+      *    audit-flag: append the rendered grid, with a run timestamp
+      *    and the calling job's name, to AUDIT-FILE-NAME so a later
+      *    question about "what did the report show" can be answered
+           copy "job-header.cpy".
+       01  matrix-labels.
+           05 row-label   pic x(10) occurs 100 times.
+           05 col-label   pic x(10) occurs 100 times.
+
+       procedure division using matrix matrix-options matrix-labels.
+
+           if l > 100
+              display 'matrix dimension exceeds the 100x100 limit'
+              move 100 to l
+           end-if
+
            if l = 0
               display 'matrix = [ ]'
            else
-             display 'matrix = [' no advancing
-               perform varying i from 1 until i > l
-                 display '[' no advancing
-                 perform varying j from 1 until j > l
-                   move xs(i, j) to n-disp
-                 display function trim(n-disp) no advancing
-                 if j < l display ', ' no advancing end-if
-                 end-perform display ']' no advancing
-                 if i < l display ', ' no advancing end-if
-             end-perform
-             display ']'
+             if labels-requested
+                perform display-labeled-matrix
+             else
+               display 'matrix = [' no advancing
+                 perform varying i from 1 until i > l
+                   display '[' no advancing
+                   perform varying j from 1 until j > l
+                     move xs(i, j) to n-col
+                   display n-col no advancing
+                   if j < l display ', ' no advancing end-if
+                   end-perform display ']' no advancing
+                   if i < l display ', ' no advancing end-if
+               end-perform
+               display ']'
+             end-if
+           end-if
+
+           if report-requested
+              perform write-matrix-report
            end-if
-      
+
+           if csv-requested
+              perform write-matrix-csv
+           end-if
+
+           if audit-requested
+              perform write-matrix-audit
+           end-if
+
           goback.
+
+          display-labeled-matrix.
+              display '          ' no advancing
+              perform varying j from 1 until j > l
+                 display function trim(col-label(j)) no advancing
+                 display ' ' no advancing
+              end-perform
+              display ' '
+              perform varying i from 1 until i > l
+                 display function trim(row-label(i)) no advancing
+                 display ' ' no advancing
+                 perform varying j from 1 until j > l
+                    move xs(i, j) to n-col
+                    display n-col no advancing
+                    display ' ' no advancing
+                 end-perform
+                 display ' '
+              end-perform
+              .
+
+          write-matrix-report.
+              move function current-date(1:8) to today-disp
+              move function current-date(9:6) to time-disp
+              open output report-file
+              move spaces to report-line
+              string 'MATRIX REPORT' delimited by size
+                     '   RUN DATE ' delimited by size
+                     today-disp(1:4) delimited by size
+                     '-' delimited by size
+                     today-disp(5:2) delimited by size
+                     '-' delimited by size
+                     today-disp(7:2) delimited by size
+                     ' TIME ' delimited by size
+                     time-disp(1:2) delimited by size
+                     ':' delimited by size
+                     time-disp(3:2) delimited by size
+                     ':' delimited by size
+                     time-disp(5:2) delimited by size
+                     into report-line
+              write report-line
+              move spaces to report-line
+              write report-line after advancing 1 line
+              if l = 0
+                 move '[ ]' to report-line
+                 write report-line
+              else
+                 if labels-requested
+                    move spaces to report-line
+                    move 11 to line-ptr
+                    perform varying j from 1 until j > l
+                       string function trim(col-label(j))
+                              delimited by size
+                              ' ' delimited by size
+                              into report-line
+                              with pointer line-ptr
+                    end-perform
+                    write report-line
+                 end-if
+                 perform varying i from 1 until i > l
+                    move spaces to report-line
+                    if labels-requested
+                       move row-label(i) to report-line(1:10)
+                       move 11 to line-ptr
+                    else
+                       move 1 to line-ptr
+                    end-if
+                    perform varying j from 1 until j > l
+                       move xs(i, j) to n-col
+                       string n-col delimited by size
+                              ' ' delimited by size
+                              into report-line
+                              with pointer line-ptr
+                    end-perform
+                    write report-line
+                 end-perform
+              end-if
+              close report-file
+              .
+
+          write-matrix-audit.
+              move function current-date(1:8) to today-disp
+              move function current-date(9:6) to time-disp
+              if run-date = spaces
+                 move today-disp to run-date
+              end-if
+              open extend audit-file
+              move spaces to audit-line
+              string 'RUN ' delimited by size
+                     today-disp(1:4) delimited by size
+                     '-' delimited by size
+                     today-disp(5:2) delimited by size
+                     '-' delimited by size
+                     today-disp(7:2) delimited by size
+                     ' ' delimited by size
+                     time-disp(1:2) delimited by size
+                     ':' delimited by size
+                     time-disp(3:2) delimited by size
+                     ':' delimited by size
+                     time-disp(5:2) delimited by size
+                     '  JOB ' delimited by size
+                     function trim(audit-job-name) delimited by size
+                     '  JOBID ' delimited by size
+                     function trim(job-id) delimited by size
+                     '  RUNDATE ' delimited by size
+                     function trim(run-date) delimited by size
+                     '  OPERATOR ' delimited by size
+                     function trim(operator-id) delimited by size
+                     into audit-line
+              write audit-line
+              if l = 0
+                 move '  matrix = [ ]' to audit-line
+                 write audit-line
+              else
+                 perform varying i from 1 until i > l
+                    move spaces to audit-line
+                    move 3 to line-ptr
+                    string '[' delimited by size
+                           into audit-line
+                           with pointer line-ptr
+                    perform varying j from 1 until j > l
+                       move xs(i, j) to n-col
+                       if j < l
+                          string n-col delimited by size
+                                 ', ' delimited by size
+                                 into audit-line
+                                 with pointer line-ptr
+                       else
+                          string n-col delimited by size
+                                 into audit-line
+                                 with pointer line-ptr
+                       end-if
+                    end-perform
+                    string ']' delimited by size
+                           into audit-line
+                           with pointer line-ptr
+                    write audit-line
+                 end-perform
+              end-if
+              move spaces to audit-line
+              write audit-line
+              close audit-file
+              .
+
+          write-matrix-csv.
+              open output csv-file
+              if l = 0
+                 move spaces to csv-line
+                 write csv-line
+              else
+                 perform varying i from 1 until i > l
+                    move spaces to csv-line
+                    move 1 to line-ptr
+                    perform varying j from 1 until j > l
+                       move xs(i, j) to n-disp
+                       if j < l
+                          string function trim(n-disp)
+                                 delimited by size
+                                 ',' delimited by size
+                                 into csv-line
+                                 with pointer line-ptr
+                       else
+                          string function trim(n-disp)
+                                 delimited by size
+                                 into csv-line
+                                 with pointer line-ptr
+                       end-if
+                    end-perform
+                    write csv-line
+                 end-perform
+              end-if
+              close csv-file
+              .
        end program displayMatrix.
-      
+
