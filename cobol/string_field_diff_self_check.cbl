@@ -0,0 +1,106 @@
+       identification division.
+       program-id. StringFieldDiffSelfCheck.
+       author. akar-0.
+       date-written.  08/09/2026.
+       date-compiled. 08/09/2026.
+      * Spot-checks 'StringFieldDiff' using the shared assert-true/
+      * assert-false copybook, returning the pass/fail counts via
+      * LINKAGE so the nightly regression report can call this as one
+      * of its consolidated test suites.
+       data division.
+       working-storage section.
+       copy "assert-data.cpy".
+
+       01  s1.
+           05 s1-len      pic 9(3).
+           05 s1-char     pic x occurs 0 to 200 times
+                           depending on s1-len.
+       01  s2.
+           05 s2-len      pic 9(3).
+           05 s2-char     pic x occurs 0 to 200 times
+                           depending on s2-len.
+       01  diff-report.
+           05 length-status  pic x(1).
+              88 lengths-match   value 'Y'.
+              88 lengths-differ  value 'N'.
+           05 diff-count     pic 9(3).
+           05 diff-entry occurs 0 to 200 times
+                          depending on diff-count.
+              10 diff-pos    pic 9(3).
+              10 diff-c1     pic x.
+              10 diff-c2     pic x.
+
+       01  expected-status   pic x(1).
+       01  expected-count    pic 9(3).
+       01  k                 pic 9(3).
+       01  count-disp        pic z(2)9.
+
+       linkage section.
+       01  check-pass-count pic 9(5) comp.
+       01  check-fail-count pic 9(5) comp.
+
+       procedure division using check-pass-count check-fail-count.
+       0000-mainline.
+           move 3 to s1-len
+           move 'A' to s1-char(1)
+           move 'B' to s1-char(2)
+           move 'C' to s1-char(3)
+           move 3 to s2-len
+           move 'A' to s2-char(1)
+           move 'X' to s2-char(2)
+           move 'C' to s2-char(3)
+           move 'N' to expected-status
+           move 1   to expected-count
+           perform 1000-check-diff
+
+           move 3 to s1-len
+           move 'A' to s1-char(1)
+           move 'B' to s1-char(2)
+           move 'C' to s1-char(3)
+           move 3 to s2-len
+           move 'A' to s2-char(1)
+           move 'B' to s2-char(2)
+           move 'C' to s2-char(3)
+           move 'Y' to expected-status
+           move 0   to expected-count
+           perform 1000-check-diff
+
+           move 2 to s1-len
+           move 'A' to s1-char(1)
+           move 'B' to s1-char(2)
+           move 3 to s2-len
+           move 'A' to s2-char(1)
+           move 'B' to s2-char(2)
+           move 'C' to s2-char(3)
+           move 'N' to expected-status
+           move 0   to expected-count
+           perform 1000-check-diff
+
+           display 'PASS COUNT ' assert-pass-count
+           display 'FAIL COUNT ' assert-fail-count
+           move assert-pass-count to check-pass-count
+           move assert-fail-count to check-fail-count
+           goback
+           .
+
+       1000-check-diff.
+           call 'StringFieldDiff' using s1 s2 diff-report
+
+           if length-status = expected-status
+                   and diff-count = expected-count
+              perform assert-true
+           else
+              move diff-count to count-disp
+              move spaces to assertion-message
+              string 'StringFieldDiff gave ' delimited by size
+                     length-status delimited by size
+                     ' count ' delimited by size
+                     function trim(count-disp) delimited by size
+                     into assertion-message
+              perform assert-false
+           end-if
+           .
+
+       copy "assert-check.cpy".
+
+       end program StringFieldDiffSelfCheck.
