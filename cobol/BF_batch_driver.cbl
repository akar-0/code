@@ -0,0 +1,150 @@
+       identification division.
+       program-id. BrainFuckBatchDriver.
+       author. akar-0.
+       date-written.  08/08/2026.
+       date-compiled. 08/08/2026.
+      * Reads a library of named Brainfuck scripts plus their input
+      * records and drives BrainFuckInterpreter over all of them in a
+      * single run, writing one result record per script-id.
+      * modification history
+      *   akar-0  clamp LIB-SCRIPT-LENGTH/LIB-INPUT-LENGTH/OUT-LENGTH
+      *           to the real size of LIB-SCRIPT-TEXT/LIB-INPUT-TEXT/
+      *           RES-OUT-TEXT before the unpack/pack loops -- a
+      *           length field above the fixed text field's size drove
+      *           those loops past the end of it
+       environment division.
+       input-output section.
+       file-control.
+           select script-lib-file assign to 'BFSCRLIB'
+               organization is line sequential.
+           select result-file assign to 'BFRESULT'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  script-lib-file.
+       01  script-lib-record.
+           05 lib-script-id      pic x(10).
+           05 lib-script-length  pic 9(5).
+           05 lib-script-text    pic x(2000).
+           05 lib-input-length   pic 9(5).
+           05 lib-input-text     pic x(500).
+
+       fd  result-file.
+       01  result-record.
+           05 res-script-id      pic x(10).
+           05 res-error-found    pic a(5).
+           05 res-error-code     pic 9(2).
+           05 res-out-length     pic 9(5).
+           05 res-max-cell       pic 9(6).
+           05 res-instr-count    pic 9(9).
+           05 res-prog-length    pic 9(6).
+           05 res-out-text       pic x(2000).
+
+       working-storage section.
+       01  end-of-lib            pic x(1).
+           88 no-more-scripts    value 'Y'.
+       01  k                     pic 9(5).
+       01  out-pack-length       pic 9(5).
+
+       01  BF-code.
+           05 code-length        pic 9(5).
+           05 it                 pic x     occurs 0 to 99999 times
+                                           depending on code-length
+                                           indexed by h.
+       01  input-string.
+           05 inp-length         pic 9(5).
+           05 inp                pic x occurs 0 to 30000 times
+                                       depending on inp-length
+                                       indexed by InputIndex.
+       01  output-string.
+           05 ErrorFound         pic a(5).
+           05 ErrorCode          pic 9(2).
+           05 ErrorDetail        pic x(60).
+           05 out-length         pic 9(5).
+           05 out                pic x occurs 0 to 30000 times
+                                       depending on out-length.
+       01  BF-options.
+           05 ckpt-flag          pic x(1).
+           05 ckpt-file-name     pic x(100).
+           05 ckpt-interval      pic 9(9) comp.
+           05 resume-flag        pic x(1).
+           05 max-instr-count    pic 9(9) comp.
+           05 trace-flag         pic x(1).
+           05 trace-file-name    pic x(100).
+           05 max-cells          pic 9(6).
+           05 tape-select        pic 9(1).
+           05 eof-mode           pic x(1).
+           05 eof-cell-value     pic 9(3).
+       01  BF-stats.
+           05 stat-max-cell      pic 9(6).
+           05 stat-instr-count   pic 9(9).
+           05 stat-prog-length   pic 9(6).
+           05 stat-out-length    pic 9(5).
+
+       procedure division.
+       0000-mainline.
+           move 'N' to end-of-lib
+           open input script-lib-file
+           open output result-file
+
+           perform until no-more-scripts
+               read script-lib-file
+                   at end move 'Y' to end-of-lib
+                   not at end perform 1000-run-one-script
+               end-read
+           end-perform
+
+           close script-lib-file
+           close result-file
+           goback
+           .
+
+       1000-run-one-script.
+      *    unpack the fixed-length library record into BF-code/input-string
+           if lib-script-length > 2000
+              move 2000 to lib-script-length
+           end-if
+           move lib-script-length to code-length
+           perform varying k from 1 until k > code-length
+               move lib-script-text(k:1) to it(k)
+           end-perform
+
+           if lib-input-length > 500
+              move 500 to lib-input-length
+           end-if
+           move lib-input-length to inp-length
+           perform varying k from 1 until k > inp-length
+               move lib-input-text(k:1) to inp(k)
+           end-perform
+
+           initialize output-string, BF-options, BF-stats
+      *    plain default run: 30000-cell tape 1, EOF cells read as zero
+           move 'V' to eof-mode
+      *    bound every script pulled from the library so a looping one
+      *    can't hang the rest of the batch
+           move 1000000 to max-instr-count
+
+           call 'BrainFuckInterpreter' using BF-code input-string
+                output-string BF-options BF-stats
+
+           move lib-script-id  to res-script-id
+           move ErrorFound     to res-error-found
+           move ErrorCode      to res-error-code
+           move out-length     to res-out-length
+           move stat-max-cell    to res-max-cell
+           move stat-instr-count to res-instr-count
+           move stat-prog-length to res-prog-length
+           move out-length to out-pack-length
+           if out-pack-length > 2000
+              move 2000 to out-pack-length
+           end-if
+           move spaces         to res-out-text
+           perform varying k from 1 until k > out-pack-length
+               move out(k) to res-out-text(k:1)
+           end-perform
+
+           write result-record
+           .
+
+       end program BrainFuckBatchDriver.
